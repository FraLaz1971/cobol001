@@ -16,8 +16,16 @@
         WORKING-STORAGE SECTION.
         01 REC0.
           03 IN-NUM   PIC S9(4).
-          03 IN-PART  PIC S9(4) VALUE 100.          
-          03 IN-TOTAL PIC S9(6) VALUE 0.          
+          03 IN-PART  PIC S9(4) VALUE 100.
+          03 IN-TOTAL PIC S9(6) VALUE 0.
+        01 WS-TRANS-DATE PIC 9(8).
+        01 WS-TODAY-DATE PIC 9(8).
+        01 WS-DAYS-OVERDUE PIC 9(5).
+        01 WS-AGE-BUCKETS.
+            03 WS-AGE-0-30    PIC 9(5) VALUE 0.
+            03 WS-AGE-31-60   PIC 9(5) VALUE 0.
+            03 WS-AGE-61-90   PIC 9(5) VALUE 0.
+            03 WS-AGE-OVER-90 PIC 9(5) VALUE 0.
         PROCEDURE DIVISION.
         PARA-BRANCH.
         DISPLAY "PLEASE ENTER A NUMBER (-1000 TO END)".
@@ -28,10 +36,41 @@
         IF IN-NUM = -100 GO TO PARA-END.
 		IF IN-NUM < 0
 			ADD 10 TO IN-TOTAL
-			MOVE 0 TO IN-PART.
+			MOVE 0 TO IN-PART
+			DISPLAY "ENTER TRANSACTION DATE YYYYMMDD"
+			ACCEPT WS-TRANS-DATE
+			PERFORM BA-AGE-BUCKET.
         DISPLAY "IN-NUM: " IN-NUM
         DISPLAY "IN-PART: " IN-PART
         DISPLAY "IN-TOTAL: " IN-TOTAL
         GO TO PARA-BRANCH.
+        BA-AGE-BUCKET.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+            IF WS-TRANS-DATE > WS-TODAY-DATE
+                DISPLAY "** EXCEPTION ** TRANSACTION DATE "
+                    WS-TRANS-DATE " IS IN THE FUTURE, SKIPPING"
+            ELSE
+                COMPUTE WS-DAYS-OVERDUE =
+                    FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                    FUNCTION INTEGER-OF-DATE(WS-TRANS-DATE)
+                IF WS-DAYS-OVERDUE <= 30
+                    ADD 1 TO WS-AGE-0-30
+                ELSE
+                    IF WS-DAYS-OVERDUE <= 60
+                        ADD 1 TO WS-AGE-31-60
+                    ELSE
+                        IF WS-DAYS-OVERDUE <= 90
+                            ADD 1 TO WS-AGE-61-90
+                        ELSE
+                            ADD 1 TO WS-AGE-OVER-90
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
 		PARA-END.
+		DISPLAY "======= NEGATIVE BALANCE AGING REPORT =======".
+		DISPLAY "0-30: " WS-AGE-0-30.
+		DISPLAY "31-60: " WS-AGE-31-60.
+		DISPLAY "61-90: " WS-AGE-61-90.
+		DISPLAY "OVER 90: " WS-AGE-OVER-90.
 		STOP RUN.
