@@ -1,42 +1,240 @@
-      * A man’s weekly pay is calculated by multiplying the hourly-rate by hours
+      * A man's weekly pay is calculated by multiplying the hourly-rate by hours
       * worked deducting insurance and 30% tax, and adding a bonus.
-      * man’s pay
+      * man's pay
       * hourly-rate
       * hours worked
       * insurance
       * bonus
-      	IDENTIFICATION DIVISION.
-        PROGRAM-ID. PAY. 
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PAY.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 03/01/2026. 
-        DATE-COMPILED. 03/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 03/01/2026.
+        DATE-COMPILED. 03/01/2026.
         SECURITY. free.
-      * THIS PROGRAM CALCULATES THE WEEKLY PAY OF AN EMPLOYEE.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+      * THIS PROGRAM CALCULATES THE WEEKLY PAY OF EVERY EMPLOYEE.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE
+            ASSIGN TO "employee.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EID
+            FILE STATUS IS WS-EMP-STATUS.
+            SELECT BALANCE-FILE
+            ASSIGN TO "paybalance.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS BAL-EID
+            FILE STATUS IS WS-BAL-STATUS.
+            SELECT PAYSLIP-FILE
+            ASSIGN TO "payslip.dat".
+            SELECT HOURS-FILE
+            ASSIGN TO "hours.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS HR-EID
+            FILE STATUS IS WS-HOURS-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD EMPLOYEE.
+        01 EMPLOYEE-RECORD.
+            03 EID                 PIC 9(3).
+            03 FILLER              PIC X.
+            03 NAME                PIC X(6).
+            03 FILLER              PIC X.
+            03 AGE                 PIC 9(2).
+            03 FILLER              PIC X(2).
+            03 GRADE                PIC X.
+            03 FILLER              PIC X(5).
+            03 SALARY              PIC 9(5).
+            03 FILLER              PIC X.
+        FD BALANCE-FILE.
+        01 BALANCE-RECORD.
+            03 BAL-EID              PIC 9(3).
+            03 YTD-GROSS            PIC 9(8)V99.
+            03 YTD-TAX              PIC 9(8)V99.
+            03 YTD-NET              PIC 9(8)V99.
+        FD HOURS-FILE.
+        01 HOURS-RECORD.
+            03 HR-EID               PIC 9(3).
+            03 HR-HOURS              PIC 999V99.
+        FD PAYSLIP-FILE.
+        01 PAYSLIP-RECORD.
+            03 PS-EID               PIC 9(3).
+            03 PS-NAME               PIC X(6).
+            03 PS-HOUR-RATE          PIC 99V99.
+            03 PS-HOURS              PIC 999V99.
+            03 PS-INSURE             PIC 99V99.
+            03 PS-BONUS              PIC 99V99.
+            03 PS-GROSS-PAY          PIC 9(6)V99.
+            03 PS-TAX                PIC 9(6)V99.
+            03 PS-NET-PAY            PIC 9(6)V99.
+            03 PS-LF                 PIC X.
         WORKING-STORAGE SECTION.
+        01 WS-EMP-STATUS            PIC XX.
+        01 WS-BAL-STATUS            PIC XX.
+        01 WS-HOURS-STATUS          PIC XX.
+        01 WS-HOURS-OPEN            PIC X VALUE "N".
         01 REC0.
-			03 NET-PAY   PIC 9(6)V99   VALUE 0.00.
-			03 HOUR-RATE PIC 99V99     VALUE 12.00.
-			03 HOURS     PIC 999V99    VALUE 39.00.
-			03 INSURE    PIC 99V99     VALUE 10.70.  
-			03 BONUS     PIC 99V99     VALUE 90.00. 
-		01 GROSS-PAY     PIC 9(6)V99   VALUE 0.00.
-		01 TAX           PIC 9(6)V99   VALUE 0.00.
-		PROCEDURE DIVISION.
-		DISPLAY "NET-PAY = " NET-PAY
-		DISPLAY "HOUR-RATE = " HOUR-RATE
-		DISPLAY "HOURS = " HOURS
-		DISPLAY "INSURE = " INSURE
-		DISPLAY "BONUS = " BONUS
-		MULTIPLY HOUR-RATE BY HOURS GIVING GROSS-PAY
-		DISPLAY "GROSS-PAY = " GROSS-PAY
-		MULTIPLY 0.3 BY GROSS-PAY GIVING TAX
-		SUBTRACT INSURE TAX FROM GROSS-PAY GIVING NET-PAY
-        ADD BONUS TO NET-PAY
-		DISPLAY "NET-PAY = " NET-PAY
-        STOP RUN.
+            03 NET-PAY   PIC 9(6)V99   VALUE 0.00.
+            03 HOUR-RATE PIC 99V99     VALUE 12.00.
+            03 HOURS     PIC 999V99    VALUE 39.00.
+            03 INSURE    PIC 99V99     VALUE 10.70.
+            03 BONUS     PIC 99V99     VALUE 90.00.
+        01 WS-GRADE-RATES.
+            03 WS-GR-ENTRY OCCURS 3 TIMES INDEXED BY GR-IDX.
+                05 WS-GR-CODE       PIC X.
+                05 WS-GR-INSURE     PIC 99V99.
+                05 WS-GR-BONUS      PIC 99V99.
+        01 GROSS-PAY     PIC 9(6)V99   VALUE 0.00.
+        01 TAX           PIC 9(6)V99   VALUE 0.00.
+        01 REGULAR-HOURS PIC 999V99    VALUE 0.00.
+        01 OVERTIME-HOURS PIC 999V99   VALUE 0.00.
+        01 OVERTIME-PAY  PIC 9(6)V99   VALUE 0.00.
+        01 WS-PREV-LIMIT PIC 9(6)V99   VALUE 0.00.
+        01 WS-TAX-TABLE.
+            03 WS-BRACKET OCCURS 3 TIMES INDEXED BY BRK-IDX.
+                05 WS-BRACKET-LIMIT PIC 9(6)V99.
+                05 WS-BRACKET-RATE  PIC V999.
+        PROCEDURE DIVISION.
+        AA-START.
+            MOVE 300.00 TO WS-BRACKET-LIMIT(1).
+            MOVE .100   TO WS-BRACKET-RATE(1).
+            MOVE 600.00 TO WS-BRACKET-LIMIT(2).
+            MOVE .200   TO WS-BRACKET-RATE(2).
+            MOVE 999999.99 TO WS-BRACKET-LIMIT(3).
+            MOVE .300   TO WS-BRACKET-RATE(3).
+            MOVE "A" TO WS-GR-CODE(1).
+            MOVE 14.50 TO WS-GR-INSURE(1).
+            MOVE 120.00 TO WS-GR-BONUS(1).
+            MOVE "B" TO WS-GR-CODE(2).
+            MOVE 12.00 TO WS-GR-INSURE(2).
+            MOVE 90.00 TO WS-GR-BONUS(2).
+            MOVE "C" TO WS-GR-CODE(3).
+            MOVE 9.50 TO WS-GR-INSURE(3).
+            MOVE 60.00 TO WS-GR-BONUS(3).
+            OPEN INPUT EMPLOYEE.
+            OPEN OUTPUT PAYSLIP-FILE.
+            OPEN I-O BALANCE-FILE.
+            IF WS-BAL-STATUS NOT = "00"
+                OPEN OUTPUT BALANCE-FILE
+                CLOSE BALANCE-FILE
+                OPEN I-O BALANCE-FILE
+            END-IF.
+            OPEN INPUT HOURS-FILE.
+            IF WS-HOURS-STATUS = "00"
+                MOVE "Y" TO WS-HOURS-OPEN
+            END-IF.
+        BB-READ.
+            READ EMPLOYEE NEXT RECORD AT END GO TO CC-END.
+            COMPUTE HOUR-RATE ROUNDED = SALARY / 2080.
+            PERFORM DC-LOOKUP-HOURS.
+            PERFORM DB-CALC-INSURE-BONUS.
+            DISPLAY "======================================".
+            DISPLAY "EID: " EID " NAME: " NAME.
+            DISPLAY "HOUR-RATE = " HOUR-RATE
+            DISPLAY "HOURS = " HOURS
+            DISPLAY "INSURE = " INSURE
+            DISPLAY "BONUS = " BONUS
+            PERFORM DA-CALC-GROSS.
+            PERFORM EA-CALC-TAX.
+            SUBTRACT INSURE TAX FROM GROSS-PAY GIVING NET-PAY
+            ADD BONUS TO NET-PAY
+            DISPLAY "NET-PAY = " NET-PAY
+            PERFORM FA-UPDATE-YTD.
+            PERFORM GA-WRITE-PAYSLIP.
+            GO TO BB-READ.
+        DC-LOOKUP-HOURS.
+            MOVE 39.00 TO HOURS.
+            IF WS-HOURS-OPEN = "Y"
+                MOVE EID TO HR-EID
+                READ HOURS-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE HR-HOURS TO HOURS
+                END-READ
+            END-IF.
+        DB-CALC-INSURE-BONUS.
+            MOVE 10.70 TO INSURE.
+            MOVE 90.00 TO BONUS.
+            SET GR-IDX TO 1.
+            SEARCH WS-GR-ENTRY
+                WHEN WS-GR-CODE(GR-IDX) = GRADE
+                    MOVE WS-GR-INSURE(GR-IDX) TO INSURE
+                    MOVE WS-GR-BONUS(GR-IDX) TO BONUS
+            END-SEARCH.
+        GA-WRITE-PAYSLIP.
+            MOVE EID TO PS-EID.
+            MOVE NAME TO PS-NAME.
+            MOVE HOUR-RATE TO PS-HOUR-RATE.
+            MOVE HOURS TO PS-HOURS.
+            MOVE INSURE TO PS-INSURE.
+            MOVE BONUS TO PS-BONUS.
+            MOVE GROSS-PAY TO PS-GROSS-PAY.
+            MOVE TAX TO PS-TAX.
+            MOVE NET-PAY TO PS-NET-PAY.
+            MOVE FUNCTION CHAR(11) TO PS-LF.
+            WRITE PAYSLIP-RECORD.
+        FA-UPDATE-YTD.
+            MOVE EID TO BAL-EID.
+            READ BALANCE-FILE
+                INVALID KEY
+                    MOVE 0 TO YTD-GROSS YTD-TAX YTD-NET
+            END-READ.
+            ADD GROSS-PAY TO YTD-GROSS.
+            ADD TAX TO YTD-TAX.
+            ADD NET-PAY TO YTD-NET.
+            IF WS-BAL-STATUS = "00"
+                REWRITE BALANCE-RECORD
+            ELSE
+                WRITE BALANCE-RECORD
+            END-IF.
+            DISPLAY "YTD-GROSS = " YTD-GROSS
+            DISPLAY "YTD-TAX = " YTD-TAX
+            DISPLAY "YTD-NET = " YTD-NET.
+        EA-CALC-TAX.
+            MOVE 0 TO TAX.
+            MOVE 0 TO WS-PREV-LIMIT.
+            PERFORM VARYING BRK-IDX FROM 1 BY 1 UNTIL BRK-IDX > 3
+                IF GROSS-PAY > WS-BRACKET-LIMIT(BRK-IDX)
+                    COMPUTE TAX ROUNDED = TAX +
+                        (WS-BRACKET-LIMIT(BRK-IDX) - WS-PREV-LIMIT)
+                            * WS-BRACKET-RATE(BRK-IDX)
+                    MOVE WS-BRACKET-LIMIT(BRK-IDX) TO WS-PREV-LIMIT
+                ELSE
+                    COMPUTE TAX ROUNDED = TAX +
+                        (GROSS-PAY - WS-PREV-LIMIT)
+                            * WS-BRACKET-RATE(BRK-IDX)
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM.
+            DISPLAY "TAX = " TAX.
+        DA-CALC-GROSS.
+            MOVE 0 TO OVERTIME-PAY.
+            IF HOURS > 40
+                MOVE 40 TO REGULAR-HOURS
+                SUBTRACT 40 FROM HOURS GIVING OVERTIME-HOURS
+                COMPUTE OVERTIME-PAY ROUNDED =
+                    OVERTIME-HOURS * HOUR-RATE * 1.5
+            ELSE
+                MOVE HOURS TO REGULAR-HOURS
+                MOVE 0 TO OVERTIME-HOURS
+            END-IF.
+            MULTIPLY HOUR-RATE BY REGULAR-HOURS GIVING GROSS-PAY.
+            ADD OVERTIME-PAY TO GROSS-PAY.
+            DISPLAY "OVERTIME-PAY = " OVERTIME-PAY
+            DISPLAY "GROSS-PAY = " GROSS-PAY.
+        CC-END.
+            CLOSE EMPLOYEE.
+            CLOSE BALANCE-FILE.
+            CLOSE PAYSLIP-FILE.
+            IF WS-HOURS-OPEN = "Y"
+                CLOSE HOURS-FILE
+            END-IF.
+            STOP RUN.
