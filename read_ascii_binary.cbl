@@ -1,43 +1,129 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. ReadExpenses. 
+        PROGRAM-ID. ReadExpenses.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 03/01/2026. 
-        DATE-COMPILED. 03/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 03/01/2026.
+        DATE-COMPILED. 03/01/2026.
         SECURITY. free.
       * THIS PROGRAM READ ASCBIN AND COMPUTES TOTAL.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-			SELECT ASCBIN-FILE ASSIGN TO "ascii_binary.dat"
+            SELECT ASCBIN-FILE ASSIGN TO "ascii_binary.dat"
             ORGANIZATION LINE SEQUENTIAL
             ACCESS IS SEQUENTIAL.
-        DATA DIVISION. 
-			FILE SECTION. 
-			FD ASCBIN-FILE.
-			01 ASCBIN-RECORD.
-				03 X	               PIC 1(5).
-				03 FILLER              PIC X.
-				03 Y	               PIC 1(9).
-				03 LF                  PIC X.
-        WORKING-STORAGE SECTION. 
-			01 WS-ASCBIN-RECORD.
-				03 WS-X	               PIC 1(5).
-				03 WS-FILLER              PIC X.
-				03 WS-Y	               PIC 1(9).
-				03 WS-LF                  PIC X.
-        PROCEDURE DIVISION. 
-        AA-START. 
-            OPEN INPUT ASCBIN-FILE. 
-		BB-READ. 
-			READ ASCBIN-FILE AT END GO TO CC-END.
-			MOVE ASCBIN-RECORD TO WS-ASCBIN-RECORD
-			DISPLAY WS-X " " WS-Y
-			GO TO BB-READ.
-		CC-END.  
-			DISPLAY "file read" .
-            CLOSE ASCBIN-FILE. 
-			STOP RUN.
+            SELECT BINOUT-FILE ASSIGN TO "ascii_binary_out.dat".
+            SELECT ERROR-FILE ASSIGN TO "ascii_binary_err.dat"
+            ORGANIZATION LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD ASCBIN-FILE.
+        01 ASCBIN-RECORD.
+            03 X                   PIC 1(5).
+            03 FILLER              PIC X.
+            03 Y                   PIC 1(9).
+            03 LF                  PIC X.
+        FD BINOUT-FILE.
+        01 BINOUT-REC.
+            03 BO-X-VALUE          PIC 9(3).
+            03 FILLER              PIC X.
+            03 BO-Y-VALUE          PIC 9(4).
+            03 BO-LF               PIC X.
+        FD ERROR-FILE.
+        01 ERROR-REC               PIC X(60).
+        WORKING-STORAGE SECTION.
+        01 WS-ASCBIN-RECORD.
+            03 WS-X                PIC 1(5).
+            03 WS-X-ALPHA REDEFINES WS-X PIC X(5).
+            03 WS-FILLER            PIC X.
+            03 WS-Y                PIC 1(9).
+            03 WS-Y-ALPHA REDEFINES WS-Y PIC X(9).
+            03 WS-LF                PIC X.
+        01 WS-X-VALUE      PIC 9(3) VALUE 0.
+        01 WS-Y-VALUE      PIC 9(4) VALUE 0.
+        01 WS-BIT-IDX      PIC 9.
+        01 WS-BIT-CHAR     PIC X.
+        01 WS-BIT-WEIGHT   PIC 9(4).
+        01 WS-RECORD-VALID PIC X.
+        01 WS-RECORDS-READ PIC 9(6) VALUE 0.
+        01 WS-RECORDS-OK   PIC 9(6) VALUE 0.
+        01 WS-ERROR-COUNT  PIC 9(6) VALUE 0.
+        PROCEDURE DIVISION.
+        AA-START.
+            OPEN INPUT ASCBIN-FILE.
+            OPEN OUTPUT BINOUT-FILE.
+            OPEN OUTPUT ERROR-FILE.
+        BB-READ.
+            READ ASCBIN-FILE AT END GO TO CC-END.
+            ADD 1 TO WS-RECORDS-READ.
+            MOVE ASCBIN-RECORD TO WS-ASCBIN-RECORD.
+            PERFORM DA-VALIDATE.
+            IF WS-RECORD-VALID = "Y"
+                PERFORM DB-CONVERT
+                PERFORM DC-WRITE-BINOUT
+            ELSE
+                PERFORM DD-WRITE-ERROR
+            END-IF.
+            GO TO BB-READ.
+        DA-VALIDATE.
+            MOVE "Y" TO WS-RECORD-VALID.
+            PERFORM VARYING WS-BIT-IDX FROM 1 BY 1
+                UNTIL WS-BIT-IDX > 5
+                MOVE WS-X-ALPHA(WS-BIT-IDX:1) TO WS-BIT-CHAR
+                IF WS-BIT-CHAR NOT = "0" AND WS-BIT-CHAR NOT = "1"
+                    MOVE "N" TO WS-RECORD-VALID
+                END-IF
+            END-PERFORM.
+            PERFORM VARYING WS-BIT-IDX FROM 1 BY 1
+                UNTIL WS-BIT-IDX > 9
+                MOVE WS-Y-ALPHA(WS-BIT-IDX:1) TO WS-BIT-CHAR
+                IF WS-BIT-CHAR NOT = "0" AND WS-BIT-CHAR NOT = "1"
+                    MOVE "N" TO WS-RECORD-VALID
+                END-IF
+            END-PERFORM.
+        DB-CONVERT.
+            MOVE 0 TO WS-X-VALUE.
+            MOVE 16 TO WS-BIT-WEIGHT.
+            PERFORM VARYING WS-BIT-IDX FROM 1 BY 1
+                UNTIL WS-BIT-IDX > 5
+                IF WS-X-ALPHA(WS-BIT-IDX:1) = "1"
+                    ADD WS-BIT-WEIGHT TO WS-X-VALUE
+                END-IF
+                DIVIDE WS-BIT-WEIGHT BY 2 GIVING WS-BIT-WEIGHT
+            END-PERFORM.
+            MOVE 0 TO WS-Y-VALUE.
+            MOVE 256 TO WS-BIT-WEIGHT.
+            PERFORM VARYING WS-BIT-IDX FROM 1 BY 1
+                UNTIL WS-BIT-IDX > 9
+                IF WS-Y-ALPHA(WS-BIT-IDX:1) = "1"
+                    ADD WS-BIT-WEIGHT TO WS-Y-VALUE
+                END-IF
+                DIVIDE WS-BIT-WEIGHT BY 2 GIVING WS-BIT-WEIGHT
+            END-PERFORM.
+            DISPLAY WS-X " " WS-Y " -> " WS-X-VALUE " " WS-Y-VALUE.
+        DC-WRITE-BINOUT.
+            ADD 1 TO WS-RECORDS-OK.
+            MOVE WS-X-VALUE TO BO-X-VALUE.
+            MOVE WS-Y-VALUE TO BO-Y-VALUE.
+            MOVE FUNCTION CHAR(11) TO BO-LF.
+            WRITE BINOUT-REC.
+        DD-WRITE-ERROR.
+            ADD 1 TO WS-ERROR-COUNT.
+            DISPLAY "** MALFORMED RECORD ** X=" WS-X-ALPHA
+                " Y=" WS-Y-ALPHA.
+            MOVE SPACES TO ERROR-REC.
+            STRING "RECORD " WS-RECORDS-READ " MALFORMED X=" WS-X-ALPHA
+                " Y=" WS-Y-ALPHA DELIMITED BY SIZE INTO ERROR-REC.
+            WRITE ERROR-REC.
+        CC-END.
+            DISPLAY "file read".
+            DISPLAY "RECORDS READ: " WS-RECORDS-READ.
+            DISPLAY "RECORDS CONVERTED: " WS-RECORDS-OK.
+            DISPLAY "RECORDS MALFORMED: " WS-ERROR-COUNT.
+            CLOSE ASCBIN-FILE.
+            CLOSE BINOUT-FILE.
+            CLOSE ERROR-FILE.
+            STOP RUN.
