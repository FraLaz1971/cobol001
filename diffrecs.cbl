@@ -1,39 +1,72 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. DIFFRECS.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 05/01/2026. 
-        DATE-COMPILED. 05/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 05/01/2026.
+        DATE-COMPILED. 05/01/2026.
         SECURITY. free.
       * THIS PROGRAM CREATES MASTER AND AMENDMENT FILE TO USE AS INPUT.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+      * TEST DATA IS DRIVEN FROM A CONTROL FILE (diffctl.dat) SO THE
+      * AREAS/BRANCHES ARE NOT HARDCODED. IF THE CONTROL FILE IS ABSENT
+      * OR EMPTY, THE BUILT-IN DEFAULT AREA SET IS USED INSTEAD SO THE
+      * PROGRAM STILL PRODUCES TEST DATA OUT OF THE BOX.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-          SELECT MAT-FILE ASSIGN "matfile.dat".
+          SELECT MAT-FILE ASSIGN "matfile.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS MAT-KEY1
+            FILE STATUS IS WS-MAT-STATUS.
+          SELECT CTL-FILE ASSIGN "diffctl.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
         DATA DIVISION.
         FILE SECTION.
 		FD MAT-FILE.
 		01 OUT-REC1.
 		  03 TYPE1   PIC X.
+		  03 MAT-KEY1 PIC X(6).
 		  03 AREA1   PIC X(20).
 		  03 OUT-NUMBER  PIC 9(3).
 		  03 LF1         PIC X.
-		01 OUT-REC2.  
+		01 OUT-REC2.
 		  03 TYPE2   PIC X.
+		  03 MAT-KEY2 PIC X(6).
 		  03 AREA2   PIC X(20).
 		  03 OUT-CODE    PIC 9(6).
 		  03 LF2         PIC X.
-		01 OUT-REC3.  
+		01 OUT-REC3.
 		  03 TYPE3    PIC 9.
+		  03 MAT-KEY3 PIC X(6).
 		  03 STREET   PIC X(20).
 		  03 CIVN     PIC 9(4).
 		  03 CITY     PIC X(10).
 		  03 PROVINCE PIC XX.
 		  03 COUNTRY  PIC X(10).
 		  03 LF3      PIC X.
+		01 OUT-REC4.
+		  03 TYPE4        PIC X.
+		  03 MAT-KEY4     PIC X(6).
+		  03 AREA4        PIC X(20).
+		  03 CONTACT-NAME PIC X(20).
+		  03 CONTACT-PHN  PIC X(12).
+		  03 LF4          PIC X.
+		FD CTL-FILE.
+		01 CTL-REC.
+		  03 CTL-TYPE     PIC X.
+		  03 CTL-AREA     PIC X(20).
+		  03 CTL-NUM      PIC 9(6).
+		  03 CTL-STREET   PIC X(20).
+		  03 CTL-CIVN     PIC 9(4).
+		  03 CTL-CITY     PIC X(10).
+		  03 CTL-PROVINCE PIC XX.
+		  03 CTL-COUNTRY  PIC X(10).
+		  03 CTL-CNAME    PIC X(20).
+		  03 CTL-CPHONE   PIC X(12).
       *(a) Record type 1 character alphanumeric.
       *		Area 20 characters alphanumeric.
       *		Number 3 packed decimal digits.
@@ -42,10 +75,24 @@
       *		Account code 6 digits numeric display.
       *(c) Record type 1 character alphanumeric.
       *	Address 60 characters alphanumeric.
-        WORKING-STORAGE SECTION. 
+      *(d) Record type 4 character alphanumeric.
+      *		Branch contact name and phone number.
+        WORKING-STORAGE SECTION.
+        01 WS-MAT-STATUS PIC XX.
+        01 WS-SEQ        PIC 9(6) VALUE 900000.
+        01 WS-CTL-STATUS PIC XX.
+        01 WS-CTL-OPENED PIC X VALUE "N".
+        01 WS-COUNT1     PIC 9(6) VALUE 0.
+        01 WS-COUNT2     PIC 9(6) VALUE 0.
+        01 WS-COUNT3     PIC 9(6) VALUE 0.
+        01 WS-COUNT4     PIC 9(6) VALUE 0.
         PROCEDURE DIVISION.
 		AA-START.
 		  OPEN OUTPUT MAT-FILE.
+		  OPEN INPUT CTL-FILE.
+		  IF WS-CTL-STATUS = "00"
+		      MOVE "Y" TO WS-CTL-OPENED
+		      GO TO BA-FILL-FROM-CONTROL.
 		BB-FILL.
       *Area 1 — SOUTHERN
       *Area 2 — EASTERN
@@ -99,14 +146,101 @@
 		  MOVE "Italy" TO COUNTRY.
 		  MOVE FUNCTION CHAR(11) TO LF3.
 		  PERFORM CC-WRITE3.
+          MOVE SPACES TO OUT-REC4.
+		  MOVE "4" TO TYPE4.
+		  MOVE "NORTHERN" TO AREA4.
+		  MOVE "Mario Rossi" TO CONTACT-NAME.
+		  MOVE "049-1234567" TO CONTACT-PHN.
+		  MOVE FUNCTION CHAR(11) TO LF4.
+		  PERFORM CC-WRITE4.
+          MOVE SPACES TO OUT-REC4.
+		  MOVE "4" TO TYPE4.
+		  MOVE "WESTERN" TO AREA4.
+		  MOVE "Luigi Bianchi" TO CONTACT-NAME.
+		  MOVE "0773-9876543" TO CONTACT-PHN.
+		  MOVE FUNCTION CHAR(11) TO LF4.
+		  PERFORM CC-WRITE4.
 		  GO TO ZZ-END.
+        BA-FILL-FROM-CONTROL.
+          READ CTL-FILE AT END GO TO ZZ-END.
+          EVALUATE CTL-TYPE
+              WHEN "1"
+                  MOVE SPACES TO OUT-REC1
+                  MOVE "1" TO TYPE1
+                  MOVE CTL-AREA TO AREA1
+                  MOVE CTL-NUM TO OUT-NUMBER
+                  MOVE FUNCTION CHAR(11) TO LF1
+                  PERFORM CC-WRITE1
+              WHEN "2"
+                  MOVE SPACES TO OUT-REC2
+                  MOVE "2" TO TYPE2
+                  MOVE CTL-AREA TO AREA2
+                  MOVE CTL-NUM TO OUT-CODE
+                  MOVE FUNCTION CHAR(11) TO LF2
+                  PERFORM CC-WRITE2
+              WHEN "3"
+                  MOVE SPACES TO OUT-REC3
+                  MOVE "3" TO TYPE3
+                  MOVE CTL-STREET TO STREET
+                  MOVE CTL-CIVN TO CIVN
+                  MOVE CTL-CITY TO CITY
+                  MOVE CTL-PROVINCE TO PROVINCE
+                  MOVE CTL-COUNTRY TO COUNTRY
+                  MOVE FUNCTION CHAR(11) TO LF3
+                  PERFORM CC-WRITE3
+              WHEN "4"
+                  MOVE SPACES TO OUT-REC4
+                  MOVE "4" TO TYPE4
+                  MOVE CTL-AREA TO AREA4
+                  MOVE CTL-CNAME TO CONTACT-NAME
+                  MOVE CTL-CPHONE TO CONTACT-PHN
+                  MOVE FUNCTION CHAR(11) TO LF4
+                  PERFORM CC-WRITE4
+          END-EVALUATE.
+          GO TO BA-FILL-FROM-CONTROL.
         CC-WRITE1.
-          WRITE OUT-REC1. 
+          ADD 1 TO WS-SEQ.
+          MOVE WS-SEQ TO MAT-KEY1.
+          WRITE OUT-REC1
+              INVALID KEY
+                  DISPLAY "** ERROR ** DUPLICATE KEY ON TYPE1: "
+                      MAT-KEY1
+          END-WRITE.
+          ADD 1 TO WS-COUNT1.
         CC-WRITE2.
-          WRITE OUT-REC2.
+          MOVE OUT-CODE TO MAT-KEY2.
+          WRITE OUT-REC2
+              INVALID KEY
+                  DISPLAY "** ERROR ** DUPLICATE KEY ON TYPE2: "
+                      MAT-KEY2
+          END-WRITE.
+          ADD 1 TO WS-COUNT2.
         CC-WRITE3.
-          WRITE OUT-REC3.
+          ADD 1 TO WS-SEQ.
+          MOVE WS-SEQ TO MAT-KEY3.
+          WRITE OUT-REC3
+              INVALID KEY
+                  DISPLAY "** ERROR ** DUPLICATE KEY ON TYPE3: "
+                      MAT-KEY3
+          END-WRITE.
+          ADD 1 TO WS-COUNT3.
+        CC-WRITE4.
+          ADD 1 TO WS-SEQ.
+          MOVE WS-SEQ TO MAT-KEY4.
+          WRITE OUT-REC4
+              INVALID KEY
+                  DISPLAY "** ERROR ** DUPLICATE KEY ON TYPE4: "
+                      MAT-KEY4
+          END-WRITE.
+          ADD 1 TO WS-COUNT4.
         ZZ-END.
 		  CLOSE MAT-FILE.
+		  IF WS-CTL-OPENED = "Y"
+		      CLOSE CTL-FILE
+		  END-IF.
+		  DISPLAY "TYPE1 RECORDS WRITTEN: " WS-COUNT1.
+		  DISPLAY "TYPE2 RECORDS WRITTEN: " WS-COUNT2.
+		  DISPLAY "TYPE3 RECORDS WRITTEN: " WS-COUNT3.
+		  DISPLAY "TYPE4 RECORDS WRITTEN: " WS-COUNT4.
 		  DISPLAY "PROGRAM ENDED: EXITING"
 		  STOP RUN.
