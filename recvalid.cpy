@@ -0,0 +1,39 @@
+      * SHARED RECORD-VALIDATION RULES FOR RECORD AND RECORDF.
+      * IN-TYPE MUST CONTAIN EF OR XY.
+      * IN-AMOUNT MUST BE NUMERIC AND POSITIVE.
+      * IN-QTY MUST BE NUMERIC AND GREATER THAN 10.
+      * IN-CODE MUST BE 1, 2, 3 OR 4.
+           MOVE 0 TO CONT1.
+           MOVE 0 TO CONT2.
+           MOVE 0 TO FLAG1.
+           MOVE 0 TO FLAG2.
+           MOVE 0 TO FLAG3.
+           MOVE 0 TO FLAG4.
+           INSPECT IN-TYPE
+           TALLYING CONT1 for ALL
+                            "EF".
+           INSPECT IN-TYPE
+           TALLYING CONT2 for ALL
+                            "XY".
+           DISPLAY "CONT1 = " CONT1.
+           DISPLAY "CONT2 = " CONT2.
+           IF CONT1 = 1 OR
+              CONT2 = 1
+              MOVE 1 TO FLAG1.
+           DISPLAY "FLAG1 = " FLAG1.
+           MOVE IN-AMOUNT TO WS-ACCT-VALUE.
+           CALL "ACCTVAL" USING WS-ACCT-VALUE WS-ACCT-THRESHOLD
+               WS-ACCT-VALID.
+           IF WS-ACCT-VALID = "Y"
+              MOVE 1 TO FLAG2.
+           DISPLAY "FLAG2 = " FLAG2.
+           IF IN-QTY IS NUMERIC AND
+              IN-QTY > 10
+              MOVE 1 TO FLAG3.
+           DISPLAY "FLAG3 = " FLAG3.
+           IF IN-CODE = "1"  OR
+              IN-CODE = "2"  OR
+              IN-CODE = "3"  OR
+              IN-CODE = "4"
+              MOVE 1 TO FLAG4.
+           DISPLAY "FLAG4 = " FLAG4.
