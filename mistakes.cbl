@@ -11,50 +11,148 @@
       *THE-END SECTION.
       *END PARA.
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. ReadExpenses. 
+        PROGRAM-ID. ReadExpenses.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 04/01/2026. 
-        DATE-COMPILED. 04/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 04/01/2026.
+        DATE-COMPILED. 04/01/2026.
         SECURITY. free.
       * THIS PROGRAM SOLVES THE MISTAKES IN THE EXERCISE.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-			SELECT A-FILE ASSIGN TO "expenses.dat"
+            SELECT A-FILE ASSIGN TO "expenses.dat"
             ORGANIZATION LINE SEQUENTIAL
             ACCESS IS SEQUENTIAL.
-        DATA DIVISION. 
-			FILE SECTION. 
-			FD A-FILE.
-			01 EXPENSE-RECORD.
-				03 VENDOR	           PIC X(20).
-				03 FILLER              PIC X.
-				03 BUYER	           PIC X(20).
-				03 FILLER              PIC X.
-				03 AMOUNT              PIC S9(4)V999.
-				03 FILLER              PIC X.
-				03 MDATE               PIC X(10).
-				03 LF                  PIC X.
-        WORKING-STORAGE SECTION. 
-			01 AMOUNT-TOTAL   COMP        PIC S9(6)V99.
+        DATA DIVISION.
+        FILE SECTION.
+        FD A-FILE.
+        01 EXPENSE-RECORD.
+            03 VENDOR              PIC X(20).
+            03 FILLER              PIC X.
+            03 BUYER               PIC X(20).
+            03 FILLER              PIC X.
+            03 AMOUNT              PIC S9(4)V999.
+            03 FILLER              PIC X.
+            03 MDATE               PIC X(10).
+            03 LF                  PIC X.
+        WORKING-STORAGE SECTION.
+        01 AMOUNT-TOTAL   COMP        PIC S9(6)V99.
+        01 WS-FROM-DATE       PIC X(10) VALUE SPACES.
+        01 WS-TO-DATE         PIC X(10) VALUE SPACES.
+        01 WS-DATE-IN-RANGE   PIC X.
+        01 WS-THRESHOLD       PIC S9(4)V999 VALUE 0.
+        01 WS-EXCEPTION-COUNT PIC 9(4) VALUE 0.
+        01 WS-VENDOR-TOTALS.
+            03 WS-VT-ENTRY OCCURS 20 TIMES.
+                05 WS-VT-VENDOR PIC X(20).
+                05 WS-VT-TOTAL  PIC S9(6)V99.
+        01 WS-VENDOR-COUNT PIC 99 VALUE 0.
+        01 WS-VT-IDX       PIC 99.
+        01 WS-VT-FOUND     PIC X.
+        01 WS-BUYER-TOTALS.
+            03 WS-BT-ENTRY OCCURS 20 TIMES.
+                05 WS-BT-BUYER PIC X(20).
+                05 WS-BT-TOTAL PIC S9(6)V99.
+        01 WS-BUYER-COUNT PIC 99 VALUE 0.
+        01 WS-BT-IDX       PIC 99.
+        01 WS-BT-FOUND     PIC X.
         PROCEDURE DIVISION.
         MAIN-LOGIC SECTION.
-        AA-START. 
-            OPEN INPUT A-FILE. 
-			MOVE ZEROS TO AMOUNT-TOTAL.
-		BB-READ. 
-			READ A-FILE AT END GO TO THE-END.
-			ADD AMOUNT TO AMOUNT-TOTAL.
-		XX-OUTPUT.
+        AA-START.
+            OPEN INPUT A-FILE.
+            MOVE ZEROS TO AMOUNT-TOTAL.
+            DISPLAY "ENTER FROM-DATE YYYY-MM-DD (BLANK=NO FILTER)".
+            ACCEPT WS-FROM-DATE.
+            DISPLAY "ENTER TO-DATE YYYY-MM-DD (BLANK=NO FILTER)".
+            ACCEPT WS-TO-DATE.
+            DISPLAY "ENTER EXCEPTION THRESHOLD (0 FOR NONE)".
+            ACCEPT WS-THRESHOLD.
+        BB-READ.
+            READ A-FILE AT END GO TO THE-END.
+            PERFORM DA-CHECK-DATE-RANGE.
+            IF WS-DATE-IN-RANGE = "N"
+                GO TO BB-READ.
+            ADD AMOUNT TO AMOUNT-TOTAL.
+            PERFORM EA-ACCUM-VENDOR.
+            PERFORM EB-ACCUM-BUYER.
+            PERFORM EC-CHECK-THRESHOLD.
+        XX-OUTPUT.
       		DISPLAY AMOUNT.
       	YY-CONTROL.
-			GO TO BB-READ.
-		THE-END SECTION.
-		CC-END.  
-			DISPLAY "total amount: " AMOUNT-TOTAL.
-            CLOSE A-FILE. 
-			STOP RUN.
+            GO TO BB-READ.
+        DA-CHECK-DATE-RANGE.
+            MOVE "Y" TO WS-DATE-IN-RANGE.
+            IF WS-FROM-DATE NOT = SPACES
+               AND MDATE < WS-FROM-DATE
+                MOVE "N" TO WS-DATE-IN-RANGE.
+            IF WS-TO-DATE NOT = SPACES
+               AND MDATE > WS-TO-DATE
+                MOVE "N" TO WS-DATE-IN-RANGE.
+        EA-ACCUM-VENDOR.
+            MOVE "N" TO WS-VT-FOUND.
+            PERFORM VARYING WS-VT-IDX FROM 1 BY 1
+                UNTIL WS-VT-IDX > WS-VENDOR-COUNT
+                IF WS-VT-VENDOR(WS-VT-IDX) = VENDOR
+                    ADD AMOUNT TO WS-VT-TOTAL(WS-VT-IDX)
+                    MOVE "Y" TO WS-VT-FOUND
+                END-IF
+            END-PERFORM.
+            IF WS-VT-FOUND = "N"
+                IF WS-VENDOR-COUNT >= 20
+                    DISPLAY "** WARNING ** VENDOR TABLE FULL, "
+                        "DISCARDING VENDOR: " VENDOR
+                ELSE
+                    ADD 1 TO WS-VENDOR-COUNT
+                    MOVE VENDOR TO WS-VT-VENDOR(WS-VENDOR-COUNT)
+                    MOVE AMOUNT TO WS-VT-TOTAL(WS-VENDOR-COUNT)
+                END-IF.
+        EB-ACCUM-BUYER.
+            MOVE "N" TO WS-BT-FOUND.
+            PERFORM VARYING WS-BT-IDX FROM 1 BY 1
+                UNTIL WS-BT-IDX > WS-BUYER-COUNT
+                IF WS-BT-BUYER(WS-BT-IDX) = BUYER
+                    ADD AMOUNT TO WS-BT-TOTAL(WS-BT-IDX)
+                    MOVE "Y" TO WS-BT-FOUND
+                END-IF
+            END-PERFORM.
+            IF WS-BT-FOUND = "N"
+                IF WS-BUYER-COUNT >= 20
+                    DISPLAY "** WARNING ** BUYER TABLE FULL, "
+                        "DISCARDING BUYER: " BUYER
+                ELSE
+                    ADD 1 TO WS-BUYER-COUNT
+                    MOVE BUYER TO WS-BT-BUYER(WS-BUYER-COUNT)
+                    MOVE AMOUNT TO WS-BT-TOTAL(WS-BUYER-COUNT)
+                END-IF.
+        EC-CHECK-THRESHOLD.
+            IF WS-THRESHOLD > 0 AND AMOUNT > WS-THRESHOLD
+                ADD 1 TO WS-EXCEPTION-COUNT
+                DISPLAY "** EXCEPTION ** VENDOR=" VENDOR
+                    " BUYER=" BUYER
+                DISPLAY "   AMOUNT=" AMOUNT " DATE=" MDATE.
+        FA-VENDOR-REPORT.
+            DISPLAY "======= SUBTOTALS BY VENDOR =======".
+            PERFORM VARYING WS-VT-IDX FROM 1 BY 1
+                UNTIL WS-VT-IDX > WS-VENDOR-COUNT
+                DISPLAY WS-VT-VENDOR(WS-VT-IDX) " "
+                    WS-VT-TOTAL(WS-VT-IDX)
+            END-PERFORM.
+        FB-BUYER-REPORT.
+            DISPLAY "======= SUBTOTALS BY BUYER =======".
+            PERFORM VARYING WS-BT-IDX FROM 1 BY 1
+                UNTIL WS-BT-IDX > WS-BUYER-COUNT
+                DISPLAY WS-BT-BUYER(WS-BT-IDX) " "
+                    WS-BT-TOTAL(WS-BT-IDX)
+            END-PERFORM.
+        THE-END SECTION.
+        CC-END.
+            PERFORM FA-VENDOR-REPORT.
+            PERFORM FB-BUYER-REPORT.
+            DISPLAY "total amount: " AMOUNT-TOTAL.
+            DISPLAY "EXCEPTIONS FLAGGED: " WS-EXCEPTION-COUNT.
+            CLOSE A-FILE.
+            STOP RUN.
