@@ -0,0 +1,60 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. NIGHTSUM.
+        AUTHOR. Francesco Lazzarotto.
+        INSTALLATION. OK.
+        DATE-WRITTEN. 08/01/2026.
+        DATE-COMPILED. 08/01/2026.
+        SECURITY. free.
+      * THIS PROGRAM CONSOLIDATES THE NIGHTLY BATCH RUN STATISTICS
+      * APPENDED BY WR01 (ex001.cbl), READRECS AND RECORDF INTO ONE
+      * END-OF-NIGHT OPERATIONS SUMMARY REPORT.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
+        OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NIGHTLY-SUMMARY-FILE ASSIGN "nightly_summary.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SUM-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD NIGHTLY-SUMMARY-FILE.
+        01 SUMMARY-REC PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-SUM-STATUS  PIC XX.
+        01 WS-LINE-COUNT  PIC 9(4) VALUE 0.
+        01 WS-TOTAL-COUNT PIC 9(4) VALUE 0.
+        01 WS-TODAY-DATE  PIC 9(8).
+        01 WS-REC-DATE    PIC 9(8).
+        01 WS-SHOW-ALL    PIC X.
+        PROCEDURE DIVISION.
+        AA-START.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+            DISPLAY "SHOW ALL HISTORY INSTEAD OF TONIGHT ONLY? (Y/N)".
+            ACCEPT WS-SHOW-ALL.
+            OPEN INPUT NIGHTLY-SUMMARY-FILE.
+            IF WS-SUM-STATUS NOT = "00"
+                DISPLAY "NO NIGHTLY SUMMARY DATA AVAILABLE"
+                GO TO ZZ-END.
+            IF WS-SHOW-ALL = "Y" OR WS-SHOW-ALL = "y"
+                DISPLAY "===== NIGHTLY OPERATIONS SUMMARY (ALL) ====="
+            ELSE
+                DISPLAY "===== TONIGHT'S OPERATIONS SUMMARY ====="
+            END-IF.
+        BB-READ.
+            READ NIGHTLY-SUMMARY-FILE AT END GO TO CC-END.
+            ADD 1 TO WS-TOTAL-COUNT.
+            MOVE SUMMARY-REC(6:8) TO WS-REC-DATE.
+            IF WS-SHOW-ALL = "Y" OR WS-SHOW-ALL = "y"
+                OR WS-REC-DATE = WS-TODAY-DATE
+                ADD 1 TO WS-LINE-COUNT
+                DISPLAY SUMMARY-REC
+            END-IF.
+            GO TO BB-READ.
+        CC-END.
+            DISPLAY "======= END OF SUMMARY (" WS-LINE-COUNT
+                " OF " WS-TOTAL-COUNT " ENTRIES SHOWN) =======".
+            CLOSE NIGHTLY-SUMMARY-FILE.
+        ZZ-END.
+            STOP RUN.
