@@ -1,59 +1,136 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COS.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 07/01/2026. 
-        DATE-COMPILED. 07/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 07/01/2026.
+        DATE-COMPILED. 07/01/2026.
         SECURITY. free.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-         INPUT-OUTPUT SECTION. 
+         INPUT-OUTPUT SECTION.
        FILE-CONTROL.
           SELECT OUT-FILE ASSIGN "cos-plot.gp".
           SELECT DATA-FILE ASSIGN "points.dat".
+          SELECT SIN-FILE ASSIGN "sin-points.dat".
+          SELECT TAN-FILE ASSIGN "tan-points.dat".
+          SELECT CSV-FILE ASSIGN "points.csv"
+             ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 	   FD OUT-FILE.
        01 gnuplot.
           05 value1 PIC X(65).
           05 value2 PIC X(68).
+          05 value3 PIC X(60).
+          05 value4 PIC X(20).
 	   FD DATA-FILE.
        01 output-data-line.
-          05 x-out     pic -9.99.
+          05 x-out     pic -99.99.
           05 SPCS      pic x(2).
           05 ans-out   pic -9.9(5).
           05 LF          pic x.
+       FD SIN-FILE.
+       01 sin-data-line.
+          05 sin-x-out   pic -99.99.
+          05 sin-spcs    pic x(2).
+          05 sin-ans-out pic -9.9(5).
+          05 sin-lf      pic x.
+       FD TAN-FILE.
+       01 tan-data-line.
+          05 tan-x-out   pic -99.99.
+          05 tan-spcs    pic x(2).
+          05 tan-ans-out pic -9(6).9(3).
+          05 tan-lf      pic x.
+       FD CSV-FILE.
+       01 csv-line        pic x(60).
        WORKING-STORAGE SECTION.
-       01 x            pic s9v99.
-       01 domain       pic s9v99.
-       01 degrees      pic s999v9.
+       01 x            pic s99v99.
+       01 domain       pic s99v99.
+       01 degrees      pic s9999v9.
        01 answer       pic s9v9(5).
+       01 sin-answer   pic s9v9(5).
+       01 tan-answer   pic s9(6)v9(3).
        01 pi           pic s9v9(6) value 3.145927.
+       01 ws-domain-mult pic 9v99 value 0.
+       01 ws-step        pic s9v99 value 0.
+       01 ws-csv-x       pic -99.99.
+       01 ws-csv-cos     pic -9.9(5).
+       01 ws-csv-sin     pic -9.9(5).
+       01 ws-csv-tan     pic -9(6).9(3).
        PROCEDURE DIVISION.
-       OPEN OUTPUT OUT-FILE. 
+       OPEN OUTPUT OUT-FILE.
        OPEN OUTPUT DATA-FILE.
-       move "set terminal qt persist;set grid;set tics scale 0; " 
+       OPEN OUTPUT SIN-FILE.
+       OPEN OUTPUT TAN-FILE.
+       OPEN OUTPUT CSV-FILE.
+       DISPLAY "ENTER DOMAIN AS A MULTIPLE OF PI (BLANK=3.00)".
+       ACCEPT ws-domain-mult.
+       IF ws-domain-mult = 0
+           MOVE 3.00 TO ws-domain-mult.
+       DISPLAY "ENTER STEP SIZE (BLANK=0.25)".
+       BA-STEP-EDIT.
+       ACCEPT ws-step.
+       IF ws-step = 0
+           MOVE 0.25 TO ws-step
+       ELSE
+           IF ws-step < 0
+               DISPLAY "** INVALID STEP, MUST BE POSITIVE **"
+               GO TO BA-STEP-EDIT
+           END-IF
+       END-IF.
+       move "set terminal qt persist;set grid;set tics scale 0; "
        to value1.
        move
-    "set title 'FUNCTION COS';plot 'points.dat' using 1:2 with lines"
+          "set title 'FUNCTIONS';plot 'points.dat' u 1:2 w l t 'cos', "
        to value2.
+       move
+          "'sin-points.dat' u 1:2 w l t 'sin', 'tan-points.dat' "
+       to value3.
+       move
+          "u 1:2 w l t 'tan'"
+       to value4.
        write gnuplot.
        move function char(11) to LF.
        move "  " to SPCS.
        write output-data-line.
-       compute domain = pi * 3
-       perform varying x from 0.0 by 0.25 until x > domain
+       move "  " to csv-line.
+       move "X,COS,SIN,TAN" to csv-line.
+       write csv-line.
+       compute domain = pi * ws-domain-mult
+           on size error
+               display "** DOMAIN MULTIPLIER TOO LARGE, CAPPING **"
+               move 99.99 to domain
+       end-compute
+       perform varying x from 0.0 by ws-step until x > domain
            compute degrees rounded = x * 180 / pi
            move function cos(x) to answer
-           display "cos(" x ") ~= cos(" degrees "Â°) ~= " answer
+           move function sin(x) to sin-answer
+           move function tan(x) to tan-answer
+           display "cos(" x ") ~= cos(" degrees " deg) ~= " answer
            move x to x-out
            move answer to ans-out
            write output-data-line
+           move x to sin-x-out
+           move sin-answer to sin-ans-out
+           write sin-data-line
+           move x to tan-x-out
+           move tan-answer to tan-ans-out
+           write tan-data-line
+           move x to ws-csv-x
+           move answer to ws-csv-cos
+           move sin-answer to ws-csv-sin
+           move tan-answer to ws-csv-tan
+           string ws-csv-x "," ws-csv-cos "," ws-csv-sin "," ws-csv-tan
+               delimited by size into csv-line
+           write csv-line
        end-perform.
        CLOSE OUT-FILE.
        CLOSE DATA-FILE.
+       CLOSE SIN-FILE.
+       CLOSE TAN-FILE.
+       CLOSE CSV-FILE.
        call "SYSTEM" using "gnuplot cos-plot.gp".
        perform delete-output.
        delete-output.
