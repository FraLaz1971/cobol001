@@ -11,21 +11,44 @@
         DATE-COMPILED. 04/01/2026. 
         SECURITY. free.
       * THIS PROGRAM TESTS SOME KINDS OF BRANCHES.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+            ORGANIZATION LINE SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-CUST-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD CUSTOMER-FILE.
+        01 CUSTOMER-REC.
+            03 CUST-AGE PIC S9(3).
         WORKING-STORAGE SECTION.
+        01 WS-CUST-STATUS      PIC XX.
+        01 WS-CUST-OPENED      PIC X VALUE "N".
         01 REC0.
           03 IN-AGE   PIC S9(3).
-            88 MINOR  VALUE 0 THRU 17.          
-            88 ADULT  VALUE 18 THRU 64.          
-            88 PENSIONER VALUE 65 THRU 999.          
+            88 MINOR  VALUE 0 THRU 17.
+            88 ADULT  VALUE 18 THRU 64.
+            88 PENSIONER VALUE 65 THRU 999.
+        01 WS-MINOR-COUNT      PIC 9(5) VALUE 0.
+        01 WS-ADULT-COUNT      PIC 9(5) VALUE 0.
+        01 WS-PENSIONER-COUNT  PIC 9(5) VALUE 0.
+        01 WS-CONTRIB-RATE     PIC 9(3)V99 VALUE 19.50.
+        01 WS-TOTAL-CONTRIB    PIC 9(7)V99 VALUE 0.
         PROCEDURE DIVISION.
+        AA-START.
+        OPEN INPUT CUSTOMER-FILE.
+        IF WS-CUST-STATUS NOT = "00"
+            DISPLAY "NO CUSTOMER DATA AVAILABLE"
+            GO TO PARA-END.
+        MOVE "Y" TO WS-CUST-OPENED.
         PARA-BRANCH.
-        DISPLAY "PLEASE ENTER THE AGE OF THE CUSTOMER(-1 TO END)".
-        ACCEPT IN-AGE.
+        READ CUSTOMER-FILE AT END GO TO PARA-END.
+        MOVE CUST-AGE TO IN-AGE.
         DISPLAY "IN-AGE is " IN-AGE.
         IF MINOR DISPLAY "The customer is minor and "
         "is not versating contributions".
@@ -33,7 +56,26 @@
         "and is  versating contributions".
         IF PENSIONER DISPLAY "The customer is a pensioner "
         "and is receiving pension".
-        IF IN-AGE = -1 GO TO PARA-END.
+        PERFORM BA-ACCUM-PENSION.
         GO TO PARA-BRANCH.
+        BA-ACCUM-PENSION.
+            IF MINOR
+                ADD 1 TO WS-MINOR-COUNT
+            END-IF.
+            IF ADULT
+                ADD 1 TO WS-ADULT-COUNT
+                ADD WS-CONTRIB-RATE TO WS-TOTAL-CONTRIB
+            END-IF.
+            IF PENSIONER
+                ADD 1 TO WS-PENSIONER-COUNT
+            END-IF.
 		PARA-END.
+		DISPLAY "======= PENSION CONTRIBUTION REPORT =======".
+		DISPLAY "MINORS: " WS-MINOR-COUNT.
+		DISPLAY "ADULTS: " WS-ADULT-COUNT.
+		DISPLAY "PENSIONERS: " WS-PENSIONER-COUNT.
+		DISPLAY "TOTAL CONTRIBUTIONS: " WS-TOTAL-CONTRIB.
+		IF WS-CUST-OPENED = "Y"
+		    CLOSE CUSTOMER-FILE
+		END-IF.
 		STOP RUN.
