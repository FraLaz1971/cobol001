@@ -5,60 +5,212 @@
       * 004 Soumya 45  A     50000
       * 005 Shreva 40  A     45000
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEE-DATA.                 
+       PROGRAM-ID. EMPLOYEE-DATA.
        AUTHOR. Francesco Lazzarotto.
-       INSTALLATION. OK. 
-       DATE-WRITTEN. 02/01/2026. 
-       DATE-COMPILED. 02/01/2026. 
+       INSTALLATION. OK.
+       DATE-WRITTEN. 02/01/2026.
+       DATE-COMPILED. 02/01/2026.
        SECURITY. free.
       * THIS READS EMPLOYEE DATA.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. Lenovo-Linux. 
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Lenovo-Linux.
        OBJECT-COMPUTER. Lenovo-Linux.
        INPUT-OUTPUT SECTION.
-	     FILE-CONTROL.
-	     SELECT EMPLOYEE 
-	     ASSIGN TO "employee.dat".
-      *     ORGANISATION IS LINE SEQUENTIAL. 
-	     DATA DIVISION. 
-			FILE SECTION. 
-			FD EMPLOYEE.
-			01 EMPLOYEE-RECORD.
-				03 EID                 PIC 9(3).
-				03 FILLER              PIC X.
-				03 NAME                PIC X(6).
-				03 FILLER              PIC X.
-				03 AGE                 PIC 9(2).
-				03 FILLER              PIC X(2).
-				03 GRADE               PIC X.
-				03 FILLER              PIC X(5).
-                03 SALARY              PIC 9(5).
-      			03 FILLER              PIC X.
-        WORKING-STORAGE SECTION. 
-			01 WS-EMPLOYEE-RECORD.
-				03 WS-ID                  PIC 9(3).
-				03 WS-FILLER              PIC X.
-				03 WS-NAME                PIC X(6).
-				03 WS-FILLER              PIC X.
-				03 WS-AGE                 PIC 9(2).
-				03 WS-FILLER              PIC X(2).
-				03 WS-GRADE               PIC X.
-				03 WS-FILLER              PIC X(5).
-                03 WS-SALARY              PIC 9(5).
-      			03 WS-FILLER              PIC X.
-        PROCEDURE DIVISION. 
-        AA-START. 
-            OPEN INPUT EMPLOYEE.
-        BB-READ. 
-			READ EMPLOYEE AT END GO TO CC-END.
-			DISPLAY "ID: " EID " NAME: " NAME " AGE: " AGE.  
-			DISPLAY " GRADE: " GRADE " SALARY: " SALARY.
-			DISPLAY "--------------------------------------"
-  		GO TO BB-READ.
-		CC-END.  
-            CLOSE EMPLOYEE. 
-			STOP RUN.
-
-
-
+       FILE-CONTROL.
+           SELECT EMPLOYEE
+           ASSIGN TO "employee.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN "employee_audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE.
+       01 EMPLOYEE-RECORD.
+           03 EID                 PIC 9(3).
+           03 FILLER              PIC X.
+           03 NAME                PIC X(6).
+           03 FILLER              PIC X.
+           03 AGE                 PIC 9(2).
+           03 FILLER              PIC X(2).
+           03 GRADE               PIC X.
+           03 FILLER              PIC X(5).
+           03 SALARY              PIC 9(5).
+           03 FILLER              PIC X.
+       FD AUDIT-FILE.
+       01 AUDIT-REC                  PIC X(70).
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-RECORD.
+           03 WS-ID                  PIC 9(3).
+           03 WS-FILLER              PIC X.
+           03 WS-NAME                PIC X(6).
+           03 WS-FILLER              PIC X.
+           03 WS-AGE                 PIC 9(2).
+           03 WS-FILLER              PIC X(2).
+           03 WS-GRADE               PIC X.
+           03 WS-FILLER              PIC X(5).
+           03 WS-SALARY              PIC 9(5).
+           03 WS-FILLER              PIC X.
+       01 WS-FILE-STATUS             PIC XX.
+       01 WS-LOOKUP-MODE             PIC X.
+       01 WS-LOOKUP-EID              PIC 9(3).
+       01 WS-GRADE-TOTALS.
+           03 WS-GRADE-A-TOTAL       PIC 9(7) VALUE 0.
+           03 WS-GRADE-B-TOTAL       PIC 9(7) VALUE 0.
+           03 WS-GRADE-C-TOTAL       PIC 9(7) VALUE 0.
+           03 WS-GRADE-OTHER-TOTAL   PIC 9(7) VALUE 0.
+           03 WS-GRAND-TOTAL         PIC 9(8) VALUE 0.
+       01 WS-MAINT-ACTION            PIC X.
+       01 WS-MAINT-EID               PIC 9(3).
+       01 WS-VALID-RECORD            PIC X VALUE "Y".
+       01 WS-EXCEPTION-COUNT         PIC 9(5) VALUE 0.
+       01 WS-AUDIT-STATUS            PIC XX.
+       01 WS-RUN-TIMESTAMP           PIC X(21).
+       PROCEDURE DIVISION.
+       AA-START.
+           DISPLAY "LIST ALL (L), LOOKUP ONE EID (O), OR MAINTAIN (M)? ".
+           ACCEPT WS-LOOKUP-MODE.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           PERFORM GC-OPEN-AUDIT-FILE.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "RUN START " WS-RUN-TIMESTAMP " MODE=" WS-LOOKUP-MODE
+               DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+           IF WS-LOOKUP-MODE = "M" OR WS-LOOKUP-MODE = "m"
+               OPEN I-O EMPLOYEE
+               GO TO EE-MAINTAIN.
+           OPEN INPUT EMPLOYEE.
+           IF WS-LOOKUP-MODE = "O" OR WS-LOOKUP-MODE = "o"
+               GO TO DD-LOOKUP.
+       BB-READ.
+           READ EMPLOYEE NEXT RECORD AT END GO TO CC-SUMMARY.
+           MOVE "Y" TO WS-VALID-RECORD.
+           IF NAME = SPACES
+               MOVE "N" TO WS-VALID-RECORD.
+           IF SALARY = 0
+               MOVE "N" TO WS-VALID-RECORD.
+           IF GRADE <> "A" AND GRADE <> "B" AND GRADE <> "C"
+               MOVE "N" TO WS-VALID-RECORD.
+           IF WS-VALID-RECORD = "N"
+               ADD 1 TO WS-EXCEPTION-COUNT
+               DISPLAY "** EXCEPTION ** ID: " EID " NAME: " NAME
+                   " AGE: " AGE " GRADE: " GRADE " SALARY: " SALARY
+               DISPLAY "--------------------------------------"
+               GO TO BB-READ.
+           DISPLAY "ID: " EID " NAME: " NAME " AGE: " AGE.
+           DISPLAY " GRADE: " GRADE " SALARY: " SALARY.
+           DISPLAY "--------------------------------------"
+           MOVE SPACES TO AUDIT-REC.
+           STRING "VIEWED EID=" EID " NAME=" NAME
+               DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+           EVALUATE GRADE
+               WHEN "A"
+                   ADD SALARY TO WS-GRADE-A-TOTAL
+               WHEN "B"
+                   ADD SALARY TO WS-GRADE-B-TOTAL
+               WHEN "C"
+                   ADD SALARY TO WS-GRADE-C-TOTAL
+               WHEN OTHER
+                   ADD SALARY TO WS-GRADE-OTHER-TOTAL
+           END-EVALUATE.
+           ADD SALARY TO WS-GRAND-TOTAL.
+           GO TO BB-READ.
+       CC-SUMMARY.
+           DISPLAY "======= SALARY SUMMARY BY GRADE =======".
+           DISPLAY "GRADE A TOTAL: " WS-GRADE-A-TOTAL.
+           DISPLAY "GRADE B TOTAL: " WS-GRADE-B-TOTAL.
+           DISPLAY "GRADE C TOTAL: " WS-GRADE-C-TOTAL.
+           IF WS-GRADE-OTHER-TOTAL > 0
+               DISPLAY "OTHER GRADES TOTAL: " WS-GRADE-OTHER-TOTAL.
+           DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL.
+           DISPLAY "EXCEPTION RECORDS: " WS-EXCEPTION-COUNT.
+           GO TO CC-END.
+       DD-LOOKUP.
+           DISPLAY "ENTER EID TO LOOK UP: ".
+           ACCEPT WS-LOOKUP-EID.
+           MOVE WS-LOOKUP-EID TO EID.
+           READ EMPLOYEE
+               INVALID KEY
+               DISPLAY "NO EMPLOYEE FOUND FOR EID " WS-LOOKUP-EID
+           END-READ.
+           IF WS-FILE-STATUS = "00"
+               DISPLAY "ID: " EID " NAME: " NAME " AGE: " AGE
+               DISPLAY " GRADE: " GRADE " SALARY: " SALARY
+               MOVE SPACES TO AUDIT-REC
+               STRING "VIEWED EID=" EID " NAME=" NAME
+                   DELIMITED BY SIZE INTO AUDIT-REC
+               WRITE AUDIT-REC
+           END-IF.
+           GO TO CC-END.
+       EE-MAINTAIN.
+           DISPLAY "ADD (A), CHANGE (C), DELETE (D) OR STOP (S)? ".
+           ACCEPT WS-MAINT-ACTION.
+           IF WS-MAINT-ACTION = "S" OR WS-MAINT-ACTION = "s"
+               GO TO CC-END.
+           DISPLAY "ENTER EID: ".
+           ACCEPT WS-MAINT-EID.
+           MOVE WS-MAINT-EID TO EID.
+           EVALUATE WS-MAINT-ACTION
+               WHEN "A" WHEN "a"
+                   DISPLAY "ENTER NAME: "
+                   ACCEPT NAME
+                   DISPLAY "ENTER AGE: "
+                   ACCEPT AGE
+                   DISPLAY "ENTER GRADE: "
+                   ACCEPT GRADE
+                   DISPLAY "ENTER SALARY: "
+                   ACCEPT SALARY
+                   WRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                       DISPLAY "EID " WS-MAINT-EID " ALREADY EXISTS"
+                   END-WRITE
+               WHEN "C" WHEN "c"
+                   READ EMPLOYEE
+                       INVALID KEY
+                       DISPLAY "EID " WS-MAINT-EID " NOT FOUND"
+                   END-READ
+                   IF WS-FILE-STATUS = "00"
+                       DISPLAY "ENTER NAME: "
+                       ACCEPT NAME
+                       DISPLAY "ENTER AGE: "
+                       ACCEPT AGE
+                       DISPLAY "ENTER GRADE: "
+                       ACCEPT GRADE
+                       DISPLAY "ENTER SALARY: "
+                       ACCEPT SALARY
+                       REWRITE EMPLOYEE-RECORD
+                           INVALID KEY
+                           DISPLAY "COULD NOT UPDATE EID " WS-MAINT-EID
+                       END-REWRITE
+                   END-IF
+               WHEN "D" WHEN "d"
+                   DELETE EMPLOYEE RECORD
+                       INVALID KEY
+                       DISPLAY "EID " WS-MAINT-EID " NOT FOUND"
+                   END-DELETE
+                   IF WS-FILE-STATUS = "00"
+                       DISPLAY "EID " WS-MAINT-EID " DELETED"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "INVALID ACTION"
+           END-EVALUATE.
+           GO TO EE-MAINTAIN.
+       GC-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       CC-END.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "RUN END " WS-RUN-TIMESTAMP
+               " EXCEPTIONS=" WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+           CLOSE EMPLOYEE.
+           STOP RUN.
