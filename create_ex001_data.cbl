@@ -1,5 +1,5 @@
       *(i) Program name EX01.
-      *(ii) 
+      *(ii)
       *(a) Input File, name MT01.dat, sequential magnetic tape file.
       *Input record.
       *Personnel number 6 numeric display:
@@ -32,21 +32,28 @@
       *(b) Maintain two counts, one for every record read and one for
       *every record written to the output DA03.dat file.
       *(c) At the end of the input file, close the files and stop the run.
+      * Test data is driven from a control file (mt01ctl.dat) so the
+      * employee count and field values are not hardcoded. If the control
+      * file is absent or empty, a small built-in default roster is used
+      * instead so the program still produces test data out of the box.
         IDENTIFICATION DIVISION.
         PROGRAM-ID. WR01.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 05/01/2026. 
-        DATE-COMPILED. 05/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 05/01/2026.
+        DATE-COMPILED. 05/01/2026.
         SECURITY. free.
       * THIS CREATE AN INPUT FILE FOR PROGRAM EX01 .
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
           SELECT OUT-FILE ASSIGN "MT01.dat".
+          SELECT CTL-FILE ASSIGN "mt01ctl.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
         DATA DIVISION.
         FILE SECTION.
 		FD OUT-FILE.
@@ -56,18 +63,34 @@
 		  03 DEPART     PIC 9(2).
 		  03 YEAR-SERV  PIC 9(2).
 		  03 DATE-JOIN  PIC 9(6).
+		  03 GRADE-CODE PIC X(3).
 		  03 LF         PIC X.
+		FD CTL-FILE.
+		01 CTL-REC.
+		  03 CTL-PERS-NUM   PIC 9(6).
+		  03 CTL-NAME       PIC X(20).
+		  03 CTL-DEPART     PIC 9(2).
+		  03 CTL-YEAR-SERV  PIC 9(2).
+		  03 CTL-DATE-JOIN  PIC 9(6).
+		  03 CTL-GRADE-CODE PIC X(3).
 		WORKING-STORAGE SECTION.
-		01 WR-REC  PIC 9(3) VALUE 0.
+		01 WR-REC  PIC 9(6) VALUE 0.
+		01 WS-CTL-STATUS PIC XX.
+		01 WS-CTL-OPENED PIC X VALUE "N".
         PROCEDURE DIVISION.
 		AA-START.
 		  OPEN OUTPUT OUT-FILE.
+		  OPEN INPUT CTL-FILE.
+		  IF WS-CTL-STATUS = "00"
+		      MOVE "Y" TO WS-CTL-OPENED
+		      GO TO BA-FILL-FROM-CONTROL.
 		BB-FILL.
 		  MOVE 000001 TO PERS-NUM
 		  MOVE "Giovanni Caccamo" TO NAME
 		  MOVE 12 TO DEPART
 		  MOVE  3 TO YEAR-SERV
 		  MOVE 231212 TO DATE-JOIN
+		  MOVE "LOW" TO GRADE-CODE
 		  MOVE FUNCTION CHAR(11) TO LF.
 		  PERFORM CC-WRITE
 		  MOVE 000002 TO PERS-NUM
@@ -75,20 +98,34 @@
 		  MOVE 5 TO DEPART
 		  MOVE  10 TO YEAR-SERV
 		  MOVE 160427 TO DATE-JOIN
+		  MOVE "MED" TO GRADE-CODE
 		  PERFORM CC-WRITE
 		  MOVE 000003 TO PERS-NUM
 		  MOVE "Vanessa Sallusti" TO NAME
 		  MOVE 12 TO DEPART
 		  MOVE  7 TO YEAR-SERV
 		  MOVE 190906 TO DATE-JOIN
+		  MOVE "MED" TO GRADE-CODE
 		  PERFORM CC-WRITE
 		  MOVE 000004 TO PERS-NUM
 		  MOVE "Romolo Brighenzi" TO NAME
 		  MOVE 5 TO DEPART
 		  MOVE  5 TO YEAR-SERV
 		  MOVE 211120 TO DATE-JOIN
+		  MOVE "HI" TO GRADE-CODE
 		  PERFORM CC-WRITE
 		  GO TO ZZ-END.
+		BA-FILL-FROM-CONTROL.
+		  READ CTL-FILE AT END GO TO ZZ-END.
+		  MOVE CTL-PERS-NUM TO PERS-NUM.
+		  MOVE CTL-NAME TO NAME.
+		  MOVE CTL-DEPART TO DEPART.
+		  MOVE CTL-YEAR-SERV TO YEAR-SERV.
+		  MOVE CTL-DATE-JOIN TO DATE-JOIN.
+		  MOVE CTL-GRADE-CODE TO GRADE-CODE.
+		  MOVE FUNCTION CHAR(11) TO LF.
+		  PERFORM CC-WRITE.
+		  GO TO BA-FILL-FROM-CONTROL.
 		CC-WRITE.
 		  WRITE OUT-REC1.
 		  ADD 1 TO WR-REC.
@@ -96,4 +133,7 @@
 		  DISPLAY "WRITTEN " WR-REC " RECORDS"
 		  DISPLAY "PROGRAM ENDED: EXITING"
 		  CLOSE OUT-FILE.
+		  IF WS-CTL-OPENED = "Y"
+		      CLOSE CTL-FILE
+		  END-IF.
 		  STOP RUN.
