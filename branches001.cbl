@@ -9,16 +9,32 @@
         DATE-COMPILED. 04/01/2026. 
         SECURITY. free.
       * THIS PROGRAM TESTS SOME KINDS OF BRANCHES.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT AUDIT-FILE ASSIGN "branch1_audit.log"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD AUDIT-FILE.
+        01 AUDIT-REC PIC X(60).
         WORKING-STORAGE SECTION.
         01 REC0.
           03 IN-CODE  PIC S9(4).
-          03 IN-COUNT PIC S9(4).          
+          03 IN-COUNT PIC S9(4).
+        01 WS-AUDIT-SEQ PIC 9(5) VALUE 0.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-AUDIT-IN-CODE PIC -9(4).
         PROCEDURE DIVISION.
+        AA-START.
+        OPEN EXTEND AUDIT-FILE.
+        IF WS-AUDIT-STATUS NOT = "00"
+            OPEN OUTPUT AUDIT-FILE
+        END-IF.
         PARA-BRANCH.
         DISPLAY "PLEASE ENTER A NUMBER (-1 TO END)".
         ACCEPT IN-CODE.
@@ -32,10 +48,27 @@
         A-PARA.
         DISPLAY "EXECUTING A-PARA".
         DISPLAY "IN-CODE: " IN-CODE
+        PERFORM BA-LOG-PATH.
         GO TO PARA-BRANCH.
         PARA-REST.
-        DISPLAY "PARA-REST: COMPLETING THE PROGRAM".        
+        DISPLAY "PARA-REST: COMPLETING THE PROGRAM".
         DISPLAY "IN-CODE: " IN-CODE
+        PERFORM BB-LOG-PATH.
         GO TO PARA-BRANCH.
+        BA-LOG-PATH.
+            ADD 1 TO WS-AUDIT-SEQ.
+            MOVE IN-CODE TO WS-AUDIT-IN-CODE.
+            MOVE SPACES TO AUDIT-REC.
+            STRING WS-AUDIT-SEQ " A-PARA IN-CODE=" WS-AUDIT-IN-CODE
+                DELIMITED BY SIZE INTO AUDIT-REC.
+            WRITE AUDIT-REC.
+        BB-LOG-PATH.
+            ADD 1 TO WS-AUDIT-SEQ.
+            MOVE IN-CODE TO WS-AUDIT-IN-CODE.
+            MOVE SPACES TO AUDIT-REC.
+            STRING WS-AUDIT-SEQ " PARA-REST IN-CODE=" WS-AUDIT-IN-CODE
+                DELIMITED BY SIZE INTO AUDIT-REC.
+            WRITE AUDIT-REC.
 		PARA-END.
+		CLOSE AUDIT-FILE.
 		STOP RUN.
