@@ -0,0 +1,52 @@
+      * Test data generator for branches003.cbl (BRANCH3), which reads
+      * customers.dat to classify customers as minor/adult/pensioner
+      * and total adult pension contributions.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CUSTDATA.
+        AUTHOR. Francesco Lazzarotto.
+        INSTALLATION. OK.
+        DATE-WRITTEN. 08/01/2026.
+        DATE-COMPILED. 08/01/2026.
+        SECURITY. free.
+      * THIS CREATES AN INPUT FILE FOR PROGRAM BRANCH3.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
+        OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT OUT-FILE ASSIGN "customers.dat"
+            ORGANIZATION LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD OUT-FILE.
+        01 OUT-REC.
+          03 OUT-AGE PIC S9(3).
+        WORKING-STORAGE SECTION.
+        01 WR-REC PIC 9(6) VALUE 0.
+        PROCEDURE DIVISION.
+        AA-START.
+          OPEN OUTPUT OUT-FILE.
+          MOVE 10 TO OUT-AGE
+          PERFORM CC-WRITE
+          MOVE 17 TO OUT-AGE
+          PERFORM CC-WRITE
+          MOVE 18 TO OUT-AGE
+          PERFORM CC-WRITE
+          MOVE 30 TO OUT-AGE
+          PERFORM CC-WRITE
+          MOVE 64 TO OUT-AGE
+          PERFORM CC-WRITE
+          MOVE 65 TO OUT-AGE
+          PERFORM CC-WRITE
+          MOVE 80 TO OUT-AGE
+          PERFORM CC-WRITE.
+          GO TO ZZ-END.
+        CC-WRITE.
+          WRITE OUT-REC.
+          ADD 1 TO WR-REC.
+        ZZ-END.
+          DISPLAY "WRITTEN " WR-REC " RECORDS"
+          DISPLAY "PROGRAM ENDED: EXITING"
+          CLOSE OUT-FILE.
+          STOP RUN.
