@@ -0,0 +1,28 @@
+      * Reusable account-validation subroutine, extracted from CONTROL's
+      * original inline check: a value must be numeric and greater than a
+      * caller-supplied threshold. Called by CONTROL, RECORD and RECORDF.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCTVAL.
+        AUTHOR. Francesco Lazzarotto.
+        INSTALLATION. OK.
+        DATE-WRITTEN. 06/01/2026.
+        DATE-COMPILED. 06/01/2026.
+        SECURITY. free.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
+        OBJECT-COMPUTER. Lenovo Linux.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        LINKAGE SECTION.
+        01 LS-VALUE     PIC S9(6).
+        01 LS-THRESHOLD PIC S9(6).
+        01 LS-VALID     PIC X.
+        PROCEDURE DIVISION USING LS-VALUE LS-THRESHOLD LS-VALID.
+        AA-VALIDATE.
+            IF LS-VALUE IS NUMERIC AND LS-VALUE > LS-THRESHOLD
+                MOVE "Y" TO LS-VALID
+            ELSE
+                MOVE "N" TO LS-VALID
+            END-IF.
+            GOBACK.
