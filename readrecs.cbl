@@ -1,39 +1,58 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. READRECS.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 05/01/2026. 
-        DATE-COMPILED. 05/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 05/01/2026.
+        DATE-COMPILED. 05/01/2026.
         SECURITY. free.
       * THIS PROGRAM CREATES MASTER AND AMENDMENT FILE TO USE AS INPUT.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-          SELECT MAT-FILE ASSIGN "matfile.dat".
+          SELECT MAT-FILE ASSIGN "matfile.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS MAT-KEY1
+            FILE STATUS IS WS-MAT-STATUS.
+          SELECT NIGHTLY-SUMMARY-FILE ASSIGN "nightly_summary.dat"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS WS-SUM-STATUS.
         DATA DIVISION.
         FILE SECTION.
 		FD MAT-FILE.
 		01 IN-REC1.
 		  03 TYPE1   PIC X.
+		  03 MAT-KEY1 PIC X(6).
 		  03 AREA1   PIC X(20).
 		  03 IN-NUMBER  PIC 9(3).
 		  03 LF1         PIC X.
-		01 IN-REC2.  
+		01 IN-REC2.
 		  03 TYPE2   PIC X.
+		  03 MAT-KEY2 PIC X(6).
 		  03 AREA2   PIC X(20).
 		  03 IN-CODE    PIC 9(6).
 		  03 LF2         PIC X.
-		01 IN-REC3.  
+		01 IN-REC3.
 		  03 TYPE3    PIC 9.
+		  03 MAT-KEY3 PIC X(6).
 		  03 STREET   PIC X(20).
 		  03 CIVN     PIC 9(4).
 		  03 CITY     PIC X(10).
 		  03 PROVINCE PIC XX.
 		  03 COUNTRY  PIC X(10).
 		  03 LF3      PIC X.
+		01 IN-REC4.
+		  03 TYPE4        PIC X.
+		  03 MAT-KEY4     PIC X(6).
+		  03 AREA4        PIC X(20).
+		  03 CONTACT-NAME PIC X(20).
+		  03 CONTACT-PHN  PIC X(12).
+		  03 LF4          PIC X.
+		FD NIGHTLY-SUMMARY-FILE.
+		01 SUMMARY-REC PIC X(80).
       *(a) Record type 1 character alphanumeric.
       *		Area 20 characters alphanumeric.
       *		Number 3 packed decimal digits.
@@ -42,24 +61,63 @@
       *		Account code 6 digits numeric display.
       *(c) Record type 1 character alphanumeric.
       *	Address 60 characters alphanumeric.
-        WORKING-STORAGE SECTION. 
+      *(d) Record type 4 character alphanumeric.
+      *		Branch contact name and phone number.
+        WORKING-STORAGE SECTION.
+        01 WS-MAT-STATUS PIC XX.
+        01 WS-VALID-PROVINCES.
+            03 FILLER PIC X(20) VALUE "PDLTROMIRMTOVEVRNAAG".
+        01 WS-PROVINCE-TABLE REDEFINES WS-VALID-PROVINCES.
+            03 WS-PROVINCE-CODE OCCURS 10 TIMES PIC XX.
+        01 WS-PROV-IDX PIC 99.
+        01 WS-PROV-FOUND PIC X VALUE "N".
+        01 WS-AREA-TOTALS.
+            03 WS-AREA-TOTAL OCCURS 10 TIMES.
+                05 WS-AT-AREA       PIC X(20).
+                05 WS-AT-TOTAL      PIC 9(7) VALUE 0.
+                05 WS-AT-ACCT-COUNT PIC 9(5) VALUE 0.
+                05 WS-AT-FROM-TYPE1 PIC X VALUE "N".
+        01 WS-AREA-COUNT PIC 99 VALUE 0.
+        01 WS-AT-IDX PIC 99.
+        01 WS-AT-FOUND PIC X VALUE "N".
+        01 WS-ACCT-TOTALS.
+            03 WS-ACCT-TOTAL OCCURS 10 TIMES.
+                05 WS-AC-AREA  PIC X(20).
+                05 WS-AC-CODE  PIC 9(6) VALUE 0.
+        01 WS-ACCT-COUNT PIC 99 VALUE 0.
+        01 WS-XR-IDX PIC 99.
+        01 WS-XR-IDX2 PIC 99.
+        01 WS-SUM-STATUS PIC XX.
+        01 WS-TOTAL-RECORDS PIC 9(6) VALUE 0.
+        01 WS-RUN-DATE PIC 9(8).
+        01 WS-RUN-MODE PIC X.
+        01 WS-LOOKUP-CODE PIC 9(6).
         PROCEDURE DIVISION.
 		AA-START.
+		  DISPLAY "LIST ALL (L) OR LOOKUP ONE ACCOUNT (O)? ".
+		  ACCEPT WS-RUN-MODE.
+		  MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
 		  OPEN INPUT MAT-FILE.
+		  IF WS-RUN-MODE = "O" OR WS-RUN-MODE = "o"
+		      GO TO DD-LOOKUP-ACCOUNT.
 		BB-READ.
       *    MOVE SPACES TO IN-REC1.
       *    MOVE SPACES TO IN-REC2.
       *    MOVE SPACES TO IN-REC3.
-		  READ MAT-FILE AT END GO TO ZZ-END.
+		  READ MAT-FILE NEXT RECORD AT END GO TO ZZ-END.
+		  ADD 1 TO WS-TOTAL-RECORDS.
         CC-CHOICE.
-          IF TYPE1 = "1"  
+          IF TYPE1 = "1"
 			PERFORM DD-READ1
 			GO TO BB-READ.
-          IF TYPE1 = "2"  
+          IF TYPE1 = "2"
 			PERFORM DD-READ2
 			GO TO BB-READ.
-          IF TYPE1 = "3" 
+          IF TYPE1 = "3"
             PERFORM DD-READ3
+			GO TO BB-READ.
+          IF TYPE1 = "4"
+            PERFORM DD-READ4
 			GO TO BB-READ
           ELSE
 			DISPLAY "UNHANDLED RECORD"
@@ -69,16 +127,157 @@
       *Area 3 — NORTHERN
       *Area 4 — WESTERN
 		  GO TO ZZ-END.
+        DD-LOOKUP-ACCOUNT.
+          DISPLAY "ENTER ACCOUNT CODE TO LOOK UP: ".
+          ACCEPT WS-LOOKUP-CODE.
+          MOVE WS-LOOKUP-CODE TO MAT-KEY2.
+          READ MAT-FILE
+              INVALID KEY
+              DISPLAY "NO ACCOUNT RECORD FOUND FOR CODE "
+                  WS-LOOKUP-CODE
+          END-READ.
+          IF WS-MAT-STATUS = "00"
+              DISPLAY "TYPE " TYPE2 " AREA2 " AREA2
+                  " IN-CODE " IN-CODE
+          END-IF.
+          CLOSE MAT-FILE.
+          DISPLAY "PROGRAM ENDED: EXITING".
+          STOP RUN.
         DD-READ1.
-		  DISPLAY "TYPE " TYPE1 " AREA1 " AREA1 
-		  " IN-NUMBER " IN-NUMBER.		  
+		  DISPLAY "TYPE " TYPE1 " AREA1 " AREA1
+		  " IN-NUMBER " IN-NUMBER.
+		  PERFORM EA-ACCUM-AREA-TOTAL.
         DD-READ2.
           DISPLAY "TYPE " TYPE2 " AREA2 " AREA2
           " IN-CODE " IN-CODE.
+          PERFORM EB-ACCUM-ACCT-TOTAL.
         DD-READ3.
           DISPLAY "TYPE " TYPE3 " ADDRESS " STREET CIVN CITY
-          PROVINCE COUNTRY.
+              PROVINCE COUNTRY.
+          PERFORM EC-VALIDATE-PROVINCE.
+        DD-READ4.
+          DISPLAY "TYPE " TYPE4 " AREA " AREA4 " CONTACT "
+              CONTACT-NAME " PHONE " CONTACT-PHN.
+        EA-ACCUM-AREA-TOTAL.
+            MOVE "N" TO WS-AT-FOUND.
+            PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+                UNTIL WS-AT-IDX > WS-AREA-COUNT
+                IF WS-AT-AREA(WS-AT-IDX) = AREA1
+                    ADD IN-NUMBER TO WS-AT-TOTAL(WS-AT-IDX)
+                    MOVE "Y" TO WS-AT-FROM-TYPE1(WS-AT-IDX)
+                    MOVE "Y" TO WS-AT-FOUND
+                END-IF
+            END-PERFORM.
+            IF WS-AT-FOUND = "N"
+                IF WS-AREA-COUNT >= 10
+                    DISPLAY "** WARNING ** AREA TABLE FULL, "
+                        "DISCARDING AREA: " AREA1
+                ELSE
+                    ADD 1 TO WS-AREA-COUNT
+                    MOVE AREA1 TO WS-AT-AREA(WS-AREA-COUNT)
+                    MOVE IN-NUMBER TO WS-AT-TOTAL(WS-AREA-COUNT)
+                    MOVE 0 TO WS-AT-ACCT-COUNT(WS-AREA-COUNT)
+                    MOVE "Y" TO WS-AT-FROM-TYPE1(WS-AREA-COUNT)
+                END-IF
+            END-IF.
+        EB-ACCUM-ACCT-TOTAL.
+            IF WS-ACCT-COUNT >= 10
+                DISPLAY "** WARNING ** ACCOUNT TABLE FULL, "
+                    "DISCARDING AREA2: " AREA2
+            ELSE
+                ADD 1 TO WS-ACCT-COUNT
+                MOVE AREA2 TO WS-AC-AREA(WS-ACCT-COUNT)
+                MOVE IN-CODE TO WS-AC-CODE(WS-ACCT-COUNT)
+            END-IF.
+            PERFORM EB2-COUNT-AREA2.
+        EB2-COUNT-AREA2.
+            MOVE "N" TO WS-AT-FOUND.
+            PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+                UNTIL WS-AT-IDX > WS-AREA-COUNT
+                IF WS-AT-AREA(WS-AT-IDX) = AREA2
+                    ADD 1 TO WS-AT-ACCT-COUNT(WS-AT-IDX)
+                    MOVE "Y" TO WS-AT-FOUND
+                END-IF
+            END-PERFORM.
+            IF WS-AT-FOUND = "N"
+                IF WS-AREA-COUNT >= 10
+                    DISPLAY "** WARNING ** AREA TABLE FULL, "
+                        "DISCARDING AREA2: " AREA2
+                ELSE
+                    ADD 1 TO WS-AREA-COUNT
+                    MOVE AREA2 TO WS-AT-AREA(WS-AREA-COUNT)
+                    MOVE 0 TO WS-AT-TOTAL(WS-AREA-COUNT)
+                    MOVE 1 TO WS-AT-ACCT-COUNT(WS-AREA-COUNT)
+                END-IF
+            END-IF.
+        EC-VALIDATE-PROVINCE.
+            MOVE "N" TO WS-PROV-FOUND.
+            PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                UNTIL WS-PROV-IDX > 10
+                IF PROVINCE = WS-PROVINCE-CODE(WS-PROV-IDX)
+                    MOVE "Y" TO WS-PROV-FOUND
+                END-IF
+            END-PERFORM.
+            IF WS-PROV-FOUND = "N"
+                DISPLAY "** WARNING ** INVALID PROVINCE CODE: "
+                    PROVINCE
+            END-IF.
+        FA-AREA-TOTALS-REPORT.
+            DISPLAY "======= AREA / BRANCH TOTALS =======".
+            PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+                UNTIL WS-AT-IDX > WS-AREA-COUNT
+                DISPLAY "AREA: " WS-AT-AREA(WS-AT-IDX)
+                    " IN-NUMBER TOTAL: " WS-AT-TOTAL(WS-AT-IDX)
+                    " TYPE2 RECORD COUNT: "
+                    WS-AT-ACCT-COUNT(WS-AT-IDX)
+            END-PERFORM.
+        FB-CROSS-REFERENCE.
+            DISPLAY "=== AREA CROSS-REFERENCE (TYPE1/TYPE2) ===".
+            PERFORM VARYING WS-XR-IDX FROM 1 BY 1
+                UNTIL WS-XR-IDX > WS-AREA-COUNT
+                PERFORM VARYING WS-XR-IDX2 FROM 1 BY 1
+                    UNTIL WS-XR-IDX2 > WS-ACCT-COUNT
+                    IF WS-AT-AREA(WS-XR-IDX) = WS-AC-AREA(WS-XR-IDX2)
+                        DISPLAY "AREA: " WS-AT-AREA(WS-XR-IDX)
+                            " TOTAL: " WS-AT-TOTAL(WS-XR-IDX)
+                            " ACCOUNT CODE: "
+                            WS-AC-CODE(WS-XR-IDX2)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+            PERFORM VARYING WS-XR-IDX2 FROM 1 BY 1
+                UNTIL WS-XR-IDX2 > WS-ACCT-COUNT
+                MOVE "N" TO WS-AT-FOUND
+                PERFORM VARYING WS-XR-IDX FROM 1 BY 1
+                    UNTIL WS-XR-IDX > WS-AREA-COUNT
+                    IF WS-AT-AREA(WS-XR-IDX) = WS-AC-AREA(WS-XR-IDX2)
+                        AND WS-AT-FROM-TYPE1(WS-XR-IDX) = "Y"
+                        MOVE "Y" TO WS-AT-FOUND
+                    END-IF
+                END-PERFORM
+                IF WS-AT-FOUND = "N"
+                    DISPLAY "** EXCEPTION ** ACCOUNT CODE "
+                        WS-AC-CODE(WS-XR-IDX2) " AREA2 "
+                        WS-AC-AREA(WS-XR-IDX2)
+                        " HAS NO MATCHING AREA1 ENTRY"
+                END-IF
+            END-PERFORM.
+        GA-WRITE-NIGHTLY-SUMMARY.
+            OPEN EXTEND NIGHTLY-SUMMARY-FILE.
+            IF WS-SUM-STATUS NOT = "00"
+                OPEN OUTPUT NIGHTLY-SUMMARY-FILE
+            END-IF.
+            MOVE SPACES TO SUMMARY-REC.
+            STRING "DATE=" WS-RUN-DATE
+                " READRECS RECORDS=" WS-TOTAL-RECORDS
+                " AREAS=" WS-AREA-COUNT " ACCOUNTS=" WS-ACCT-COUNT
+                DELIMITED BY SIZE INTO SUMMARY-REC.
+            WRITE SUMMARY-REC.
+            CLOSE NIGHTLY-SUMMARY-FILE.
         ZZ-END.
+		  PERFORM FA-AREA-TOTALS-REPORT.
+		  PERFORM FB-CROSS-REFERENCE.
+		  PERFORM GA-WRITE-NIGHTLY-SUMMARY.
 		  CLOSE MAT-FILE.
 		  DISPLAY "PROGRAM ENDED: EXITING"
 		  STOP RUN.
