@@ -0,0 +1,64 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EMPGLEXT.
+        AUTHOR. Francesco Lazzarotto.
+        INSTALLATION. OK.
+        DATE-WRITTEN. 08/01/2026.
+        DATE-COMPILED. 08/01/2026.
+        SECURITY. free.
+      * THIS PROGRAM READS EMPLOYEE.DAT AND PRODUCES A FIXED-FORMAT
+      * GL/TIMEKEEPING FEED (EID/SALARY/GRADE) FOR THE EXTERNAL
+      * GENERAL-LEDGER SYSTEM.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
+        OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE
+              ASSIGN TO "employee.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS EID
+              FILE STATUS IS WS-EMP-STATUS.
+            SELECT GL-FILE ASSIGN "gl_timekeeping.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD EMPLOYEE.
+        01 EMPLOYEE-RECORD.
+            03 EID                 PIC 9(3).
+            03 FILLER              PIC X.
+            03 NAME                PIC X(6).
+            03 FILLER              PIC X.
+            03 AGE                 PIC 9(2).
+            03 FILLER              PIC X(2).
+            03 GRADE               PIC X.
+            03 FILLER              PIC X(5).
+            03 SALARY              PIC 9(5).
+            03 FILLER              PIC X.
+        FD GL-FILE.
+        01 GL-REC.
+            03 GL-EID              PIC 9(6).
+            03 GL-GRADE            PIC X(3).
+            03 GL-SALARY           PIC 9(9)V99.
+        WORKING-STORAGE SECTION.
+        01 WS-EMP-STATUS          PIC XX.
+        01 WS-RECORDS-WRITTEN     PIC 9(6) VALUE 0.
+        PROCEDURE DIVISION.
+        AA-START.
+            OPEN INPUT EMPLOYEE.
+            OPEN OUTPUT GL-FILE.
+        BB-READ.
+            READ EMPLOYEE NEXT RECORD AT END GO TO ZZ-END.
+            MOVE SPACES TO GL-REC.
+            MOVE EID TO GL-EID.
+            MOVE GRADE TO GL-GRADE.
+            MOVE SALARY TO GL-SALARY.
+            WRITE GL-REC.
+            ADD 1 TO WS-RECORDS-WRITTEN.
+            GO TO BB-READ.
+        ZZ-END.
+            DISPLAY "GL RECORDS WRITTEN: " WS-RECORDS-WRITTEN.
+            CLOSE EMPLOYEE.
+            CLOSE GL-FILE.
+            STOP RUN.
