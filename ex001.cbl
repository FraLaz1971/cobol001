@@ -1,5 +1,5 @@
       *(i) Program name EX01.
-      *(ii) 
+      *(ii)
       *(a) Input File, name MT01.dat, sequential magnetic tape file.
       *Input record.
       *Personnel number 6 numeric display:
@@ -20,6 +20,11 @@
       *Personnel number 6 numeric display.
       *Department 2 numeric display.
       *Unit 2 numeric display.
+      *Years’ service 2 numeric service.
+      *(d) Output File (3) named DA04.dat, sequential disc file.
+      *Output record. Long-service employees (10+ years).
+      *Personnel number 6 numeric display.
+      *Name 20 alphanumeric characters.
       *Years’ service 2 numeric display.
       *(iii) Processing
       *(a) Read every record on the input file MT01.dat, create records to
@@ -35,20 +40,27 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. WR01.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 05/01/2026. 
-        DATE-COMPILED. 05/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 05/01/2026.
+        DATE-COMPILED. 05/01/2026.
         SECURITY. free.
       * THIS CREATE AN INPUT FILE FOR PROGRAM EX01 .
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
           SELECT IN-FILE ASSIGN "MT01.dat".
           SELECT OUT-FILE2 ASSIGN "DA02.dat".
           SELECT OUT-FILE3 ASSIGN "DA03.dat".
+          SELECT OUT-FILE4 ASSIGN "DA04.dat".
+          SELECT CHECKPOINT-FILE ASSIGN "ex001.ckp"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKP-STATUS.
+          SELECT NIGHTLY-SUMMARY-FILE ASSIGN "nightly_summary.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SUM-STATUS.
         DATA DIVISION.
         FILE SECTION.
 		FD IN-FILE.
@@ -58,6 +70,7 @@
 		  03 DEPART     PIC 9(2).
 		  03 YEAR-SERV  PIC 9(2).
 		  03 DATE-JOIN  PIC 9(6).
+		  03 GRADE-CODE PIC X(3).
 		  03 LF         PIC X.
 		FD OUT-FILE2.
 		01 OUT-REC2.
@@ -73,21 +86,65 @@
 		  03 UNIT3        PIC 9(2).
 		  03 YEAR-SERV3  PIC 9(2).
 		  03 LF3         PIC X.
+		FD OUT-FILE4.
+		01 OUT-REC4.
+		  03 PERS-NUM4   PIC 9(6).
+		  03 NAME4       PIC X(20).
+		  03 YEAR-SERV4  PIC 9(2).
+		  03 LF4         PIC X.
+		FD CHECKPOINT-FILE.
+		01 CHECKPOINT-REC.
+		  03 CKP-RE-REC    PIC 9(6).
+		  03 CKP-WR-REC2   PIC 9(6).
+		  03 CKP-WR-REC3   PIC 9(6).
+		  03 CKP-WR-REC4   PIC 9(6).
+		  03 CKP-DATE-EXCEPTIONS PIC 9(6).
+		FD NIGHTLY-SUMMARY-FILE.
+		01 SUMMARY-REC PIC X(80).
 		WORKING-STORAGE SECTION.
-		01 RE-REC   PIC 9(3) VALUE 0.
-		01 WR-REC2  PIC 9(3) VALUE 0.
-		01 WR-REC3  PIC 9(3) VALUE 0.
+		01 RE-REC   PIC 9(6) VALUE 0.
+		01 WR-REC2  PIC 9(6) VALUE 0.
+		01 WR-REC3  PIC 9(6) VALUE 0.
+		01 WR-REC4  PIC 9(6) VALUE 0.
+		01 WS-LONG-SERVICE-YEARS PIC 9(2) VALUE 10.
+		01 WS-DATE-MM PIC 99.
+		01 WS-DATE-DD PIC 99.
+		01 WS-DATE-VALID PIC X VALUE "Y".
+		01 WS-DATE-EXCEPTIONS PIC 9(6) VALUE 0.
+		01 WS-CKP-STATUS PIC XX.
+		01 WS-RESTART-COUNT PIC 9(6) VALUE 0.
+		01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+		01 WS-SUM-STATUS PIC XX.
+		01 WS-TODAY-FULL-DATE PIC 9(8).
+		01 WS-DATE-YY PIC 99.
+		01 WS-DATE-JOIN-FULL PIC 9(8).
         PROCEDURE DIVISION.
 		AA-START.
+		  DISPLAY "ENTER LONG-SERVICE YEARS (0=DEFAULT 10): ".
+		  ACCEPT WS-LONG-SERVICE-YEARS.
+		  IF WS-LONG-SERVICE-YEARS = 0
+		      MOVE 10 TO WS-LONG-SERVICE-YEARS.
+		  MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-FULL-DATE.
+		  PERFORM HA-READ-CHECKPOINT.
 		  OPEN INPUT IN-FILE.
-		  OPEN OUTPUT OUT-FILE2 OUT-FILE3.
+		  IF WS-RESTART-COUNT > 0
+		      OPEN EXTEND OUT-FILE2
+		      OPEN EXTEND OUT-FILE3
+		      OPEN EXTEND OUT-FILE4
+		      PERFORM HB-SKIP-PROCESSED
+		  ELSE
+		      OPEN OUTPUT OUT-FILE2 OUT-FILE3 OUT-FILE4
+		  END-IF.
 		BB-READ.
 		  READ IN-FILE AT END GO TO ZZ-END.
           ADD 1 TO RE-REC.
+          PERFORM DA-VALIDATE-DATE.
+          IF WS-DATE-VALID = "N"
+              GO TO HC-CHECKPOINT-AND-BACK.
         BA-CREATE2.
           MOVE PERS-NUM TO PERS-NUM2.
           MOVE NAME TO NAME2.
-          MOVE "LOW" TO GRADE.
+          MOVE GRADE-CODE TO GRADE.
           MOVE DATE-JOIN TO YEAR-JOIN.
 		  MOVE FUNCTION CHAR(11) TO LF2.
         BC-CREATE3.
@@ -102,12 +159,120 @@
 		CC-WRITE3.
 		  WRITE OUT-REC3.
           ADD 1 TO WR-REC3.
+        BD-CREATE4.
+          IF YEAR-SERV >= WS-LONG-SERVICE-YEARS
+              MOVE PERS-NUM TO PERS-NUM4
+              MOVE NAME TO NAME4
+              MOVE YEAR-SERV TO YEAR-SERV4
+              MOVE FUNCTION CHAR(11) TO LF4
+              WRITE OUT-REC4
+              ADD 1 TO WR-REC4
+          END-IF.
+        HC-CHECKPOINT-AND-BACK.
+          PERFORM HC-CHECKPOINT-IF-DUE.
         DD-GOBACK.
           GO TO BB-READ.
+        DA-VALIDATE-DATE.
+            MOVE "Y" TO WS-DATE-VALID.
+            MOVE DATE-JOIN(3:2) TO WS-DATE-MM.
+            MOVE DATE-JOIN(5:2) TO WS-DATE-DD.
+            IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                MOVE "N" TO WS-DATE-VALID
+            END-IF.
+            IF WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                MOVE "N" TO WS-DATE-VALID
+            END-IF.
+            MOVE DATE-JOIN(1:2) TO WS-DATE-YY.
+            IF WS-DATE-YY <= WS-TODAY-FULL-DATE(3:2)
+                STRING "20" DATE-JOIN DELIMITED BY SIZE
+                    INTO WS-DATE-JOIN-FULL
+            ELSE
+                STRING "19" DATE-JOIN DELIMITED BY SIZE
+                    INTO WS-DATE-JOIN-FULL
+            END-IF.
+            IF WS-DATE-JOIN-FULL > WS-TODAY-FULL-DATE
+                MOVE "N" TO WS-DATE-VALID
+            END-IF.
+            IF WS-DATE-VALID = "N"
+                ADD 1 TO WS-DATE-EXCEPTIONS
+                DISPLAY "** EXCEPTION ** PERS-NUM: " PERS-NUM
+                    " INVALID DATE-JOIN: " DATE-JOIN
+            END-IF.
+        HA-READ-CHECKPOINT.
+            MOVE 0 TO WS-RESTART-COUNT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKP-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE CKP-RE-REC TO WS-RESTART-COUNT
+                        MOVE CKP-WR-REC2 TO WR-REC2
+                        MOVE CKP-WR-REC3 TO WR-REC3
+                        MOVE CKP-WR-REC4 TO WR-REC4
+                        MOVE CKP-DATE-EXCEPTIONS TO WS-DATE-EXCEPTIONS
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+        HB-SKIP-PROCESSED.
+            DISPLAY "RESUMING: SKIPPING " WS-RESTART-COUNT
+                " ALREADY-PROCESSED RECORDS".
+            PERFORM WS-RESTART-COUNT TIMES
+                READ IN-FILE AT END GO TO ZZ-END
+                ADD 1 TO RE-REC
+            END-PERFORM.
+        HC-CHECKPOINT-IF-DUE.
+            IF FUNCTION MOD(RE-REC WS-CHECKPOINT-INTERVAL) = 0
+                OPEN OUTPUT CHECKPOINT-FILE
+                MOVE RE-REC TO CKP-RE-REC
+                MOVE WR-REC2 TO CKP-WR-REC2
+                MOVE WR-REC3 TO CKP-WR-REC3
+                MOVE WR-REC4 TO CKP-WR-REC4
+                MOVE WS-DATE-EXCEPTIONS TO CKP-DATE-EXCEPTIONS
+                WRITE CHECKPOINT-REC
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+        GB-WRITE-NIGHTLY-SUMMARY.
+            OPEN EXTEND NIGHTLY-SUMMARY-FILE.
+            IF WS-SUM-STATUS NOT = "00"
+                OPEN OUTPUT NIGHTLY-SUMMARY-FILE
+            END-IF.
+            MOVE SPACES TO SUMMARY-REC.
+            STRING "DATE=" WS-TODAY-FULL-DATE
+                " WR01 READ=" RE-REC
+                " DA02=" WR-REC2 " DA03=" WR-REC3 " DA04=" WR-REC4
+                " DATE-EXC=" WS-DATE-EXCEPTIONS
+                DELIMITED BY SIZE INTO SUMMARY-REC.
+            WRITE SUMMARY-REC.
+            CLOSE NIGHTLY-SUMMARY-FILE.
 	    ZZ-END.
+	      PERFORM EA-RECONCILE-TOTALS.
+	      PERFORM GB-WRITE-NIGHTLY-SUMMARY.
 	      DISPLAY RE-REC " RECORDS READ "
 	      DISPLAY WR-REC2 " RECORDS WRITTEN ON OUTFILE1"
 	      DISPLAY WR-REC3 " RECORDS WRITTEN ON OUTFILE2"
+	      DISPLAY WR-REC4 " RECORDS WRITTEN ON OUTFILE3"
+	      DISPLAY WS-DATE-EXCEPTIONS " DATE-JOIN EXCEPTIONS"
 		  DISPLAY "PROGRAM ENDED: EXITING".
-          CLOSE IN-FILE OUT-FILE2 OUT-FILE3. 
+          CLOSE IN-FILE OUT-FILE2 OUT-FILE3 OUT-FILE4.
+          MOVE 0 TO CKP-RE-REC CKP-WR-REC2 CKP-WR-REC3 CKP-WR-REC4
+              CKP-DATE-EXCEPTIONS.
+          OPEN OUTPUT CHECKPOINT-FILE.
+          WRITE CHECKPOINT-REC.
+          CLOSE CHECKPOINT-FILE.
 		STOP RUN.
+        EA-RECONCILE-TOTALS.
+            DISPLAY "======= CONTROL-TOTAL RECONCILIATION =======".
+            IF RE-REC = (WR-REC2 + WS-DATE-EXCEPTIONS)
+                DISPLAY "RECONCILED: RECORDS READ = DA02 WRITES + "
+                    "DATE EXCEPTIONS"
+            ELSE
+                DISPLAY "** OUT OF BALANCE ** RECORDS READ: " RE-REC
+                    " DA02 WRITES + EXCEPTIONS: "
+                    WR-REC2 WS-DATE-EXCEPTIONS
+            END-IF.
+            IF WR-REC2 = WR-REC3
+                DISPLAY "RECONCILED: DA02 WRITES = DA03 WRITES"
+            ELSE
+                DISPLAY "** OUT OF BALANCE ** DA02 WRITES: " WR-REC2
+                    " DA03 WRITES: " WR-REC3
+            END-IF.
