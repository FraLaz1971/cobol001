@@ -19,11 +19,27 @@
         DATE-COMPILED. 04/01/2026. 
         SECURITY. free.
       * THIS PROGRAM IMPLEMENTS THE FLOWCHART OF EX. N. 8 CHAP. SC. CONTROL.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT ORDER-FILE ASSIGN "sc8orders.dat".
         DATA DIVISION.
+        FILE SECTION.
+        FD ORDER-FILE.
+        01 ORDER-REC.
+            03 OR-COLOR PIC X(15).
+            03 OR-SIZE  PIC 9(3).
+            03 OR-NUM   PIC 9(3).
+            03 OR-PAPER PIC X(6).
+            03 OR-QTY   PIC S9(6).
+            03 OR-PRICE PIC 9(4)V99.
+            03 OR-VALUE PIC 9(7)V99.
+            03 OR-BTYPE PIC X(5).
+            03 OR-TOTAL PIC 9(6)V99.
+            03 OR-LF    PIC X.
         WORKING-STORAGE SECTION.
         01 REC0.
           03 A-COLOR PIC X(15) VALUE "black".
@@ -32,29 +48,59 @@
           03 B-TYPE  PIC X(5) VALUE "large".
           03 A-NUM  PIC 9(3) VALUE 0.
           03 C-NUM  PIC 9(3) VALUE 0.
-          03 WS-TOTAL  PIC 9(6) VALUE 0.
+          03 WS-TOTAL  PIC 9(6)V99 VALUE 0.
           03 A-PAPER   PIC X(6) VALUE "A4".
           03 A-QTY     PIC S9(6) VALUE 0.
+        01 WS-PRICE-TABLE.
+            03 WS-PAPER-PRICE OCCURS 3 TIMES.
+                05 WS-PP-TYPE  PIC X(6).
+                05 WS-PP-PRICE PIC 9(4)V99.
+        01 WS-PRICE-IDX   PIC 9.
+        01 WS-ORDER-PRICE PIC 9(4)V99 VALUE 0.
+        01 WS-ORDER-VALUE PIC 9(7)V99 VALUE 0.
        	PROCEDURE DIVISION.
+        AA-START.
+        MOVE "A4    " TO WS-PP-TYPE(1).
+        MOVE 0.05 TO WS-PP-PRICE(1).
+        MOVE "A3    " TO WS-PP-TYPE(2).
+        MOVE 0.10 TO WS-PP-PRICE(2).
+        MOVE "LETTER" TO WS-PP-TYPE(3).
+        MOVE 0.07 TO WS-PP-PRICE(3).
+        OPEN OUTPUT ORDER-FILE.
         PARA-BRANCH.
 		  DISPLAY "PLEASE ENTER THE COLOR (none TO END)".
           ACCEPT A-COLOR.
           IF A-COLOR = "none" GO TO PARA-END.
+        BA-SIZE-EDIT.
 		  DISPLAY "PLEASE ENTER THE SIZE (1-999)".
           ACCEPT A-SIZE.
+          IF A-SIZE IS NOT NUMERIC OR A-SIZE < 1
+              DISPLAY "** INVALID SIZE, MUST BE 1-999 **"
+              GO TO BA-SIZE-EDIT.
+        BB-NUM-EDIT.
 		  DISPLAY "PLEASE ENTER A NUMBER (1-999)".
           ACCEPT A-NUM.
+          IF A-NUM IS NOT NUMERIC OR A-NUM < 1
+              DISPLAY "** INVALID NUMBER, MUST BE 1-999 **"
+              GO TO BB-NUM-EDIT.
 		  DISPLAY "PLEASE ENTER PAPER TYPE".
 		  ACCEPT A-PAPER.
-		  DISPLAY "PLEASE ENTER A-QUANTITY".
+        BC-QTY-EDIT.
+		  DISPLAY "PLEASE ENTER A-QUANTITY (0-999)".
 		  ACCEPT A-QTY.
+          IF A-QTY IS NOT NUMERIC OR A-QTY < 0 OR A-QTY > 999
+              DISPLAY "** INVALID QUANTITY, MUST BE 0-999 **"
+              GO TO BC-QTY-EDIT.
        	DISPLAY "A-COLOR = " A-COLOR
        	DISPLAY "A-SIZE = " A-SIZE
        	DISPLAY "B-TYPE = " B-TYPE
-       	IF A-COLOR = "green" AND 
+       	IF A-COLOR = "green" AND
 			 A-SIZE > 3
 				MOVE A-TYPE TO B-TYPE
 				ADD A-NUM TO WS-TOTAL
+				MOVE 0 TO WS-ORDER-PRICE
+				MOVE 0 TO WS-ORDER-VALUE
+				PERFORM BD-WRITE-ORDER
 				GO TO PARA-M
         ELSE
           MOVE A-NUM TO C-NUM.
@@ -62,20 +108,61 @@
             PERFORM PAPER-PARA
         ELSE
             IF A-QTY > 0
-				PERFORM PAPER-PARA.
-      *        GO TO PARA-M.
+                PERFORM PAPER-PARA
+            ELSE
+                MOVE 0 TO WS-ORDER-PRICE
+                MOVE 0 TO WS-ORDER-VALUE
+                DISPLAY "** NO PAPER TYPE OR QUANTITY, "
+                    "WRITING REJECTED ORDER **"
+                PERFORM BD-WRITE-ORDER
+            END-IF
+        END-IF.
         GO TO PARA-M.
         PAPER-PARA.
 		  DISPLAY "EXECUTING PAPER-PARA".
 		  DISPLAY "A-PAPER IS " A-PAPER.
 		  DISPLAY "A-QTY IS " A-QTY.
+          MOVE 0 TO WS-ORDER-PRICE.
+          PERFORM VARYING WS-PRICE-IDX FROM 1 BY 1
+              UNTIL WS-PRICE-IDX > 3
+              IF A-PAPER = WS-PP-TYPE(WS-PRICE-IDX)
+                  MOVE WS-PP-PRICE(WS-PRICE-IDX) TO WS-ORDER-PRICE
+              END-IF
+          END-PERFORM.
+          IF WS-ORDER-PRICE = 0
+              DISPLAY "** UNKNOWN PAPER TYPE, NO PRICE AVAILABLE **"
+              MOVE 0 TO WS-ORDER-VALUE
+              PERFORM BD-WRITE-ORDER
+          ELSE
+              COMPUTE WS-ORDER-VALUE = WS-ORDER-PRICE * A-QTY
+                  ON SIZE ERROR
+                      DISPLAY "** ORDER VALUE OVERFLOW, CAPPING **"
+                      MOVE 9999999.99 TO WS-ORDER-VALUE
+              END-COMPUTE
+              ADD WS-ORDER-VALUE TO WS-TOTAL
+              DISPLAY "PRICE PER UNIT IS " WS-ORDER-PRICE
+              DISPLAY "ORDER VALUE IS " WS-ORDER-VALUE
+              PERFORM BD-WRITE-ORDER.
         PARA-M.
 		  DISPLAY "EXECUTING PARA-M".
 		  DISPLAY "C-NUM = " C-NUM.
 		  DISPLAY "B-TYPE = " B-TYPE.
           DISPLAY "WS-TOTAL = " WS-TOTAL.
           GO TO PARA-BRANCH.
+        BD-WRITE-ORDER.
+          MOVE A-COLOR TO OR-COLOR.
+          MOVE A-SIZE TO OR-SIZE.
+          MOVE A-NUM TO OR-NUM.
+          MOVE A-PAPER TO OR-PAPER.
+          MOVE A-QTY TO OR-QTY.
+          MOVE WS-ORDER-PRICE TO OR-PRICE.
+          MOVE WS-ORDER-VALUE TO OR-VALUE.
+          MOVE B-TYPE TO OR-BTYPE.
+          MOVE WS-TOTAL TO OR-TOTAL.
+          MOVE FUNCTION CHAR(11) TO OR-LF.
+          WRITE ORDER-REC.
         PARA-END.
           DISPLAY "PROGRAM IS ENDED: EXITING".
+          CLOSE ORDER-FILE.
 		STOP RUN.
 
