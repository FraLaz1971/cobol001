@@ -0,0 +1,89 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EMPDEPT.
+        AUTHOR. Francesco Lazzarotto.
+        INSTALLATION. OK.
+        DATE-WRITTEN. 08/01/2026.
+        DATE-COMPILED. 08/01/2026.
+        SECURITY. free.
+      * THIS PROGRAM JOINS EMPLOYEE-DATA'S EMPLOYEE.DAT (EID/NAME/GRADE/
+      * SALARY) TO EX001.CBL'S DA03.DAT (DEPART/UNIT/YEARS-SERVICE) BY
+      * PERSONNEL NUMBER, AND DISPLAYS A COMBINED EMPLOYEE/DEPARTMENT
+      * REPORT.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
+        OBJECT-COMPUTER. Lenovo Linux.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE
+              ASSIGN TO "employee.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS EID
+              FILE STATUS IS WS-EMP-STATUS.
+            SELECT DEPT-FILE ASSIGN "DA03.dat".
+        DATA DIVISION.
+        FILE SECTION.
+        FD EMPLOYEE.
+        01 EMPLOYEE-RECORD.
+            03 EID                 PIC 9(3).
+            03 FILLER              PIC X.
+            03 NAME                PIC X(6).
+            03 FILLER              PIC X.
+            03 AGE                 PIC 9(2).
+            03 FILLER              PIC X(2).
+            03 GRADE               PIC X.
+            03 FILLER              PIC X(5).
+            03 SALARY              PIC 9(5).
+            03 FILLER              PIC X.
+        FD DEPT-FILE.
+        01 DEPT-REC.
+            03 PERS-NUM3   PIC 9(6).
+            03 DEPART3     PIC 9(2).
+            03 UNIT3       PIC 9(2).
+            03 YEAR-SERV3  PIC 9(2).
+            03 LF3         PIC X.
+        WORKING-STORAGE SECTION.
+        01 WS-EMP-STATUS      PIC XX.
+        01 WS-LOOKUP-EID      PIC 9(3).
+        01 WS-RECORDS-READ    PIC 9(6) VALUE 0.
+        01 WS-RECORDS-MATCHED PIC 9(6) VALUE 0.
+        01 WS-RECORDS-UNMATCHED PIC 9(6) VALUE 0.
+        PROCEDURE DIVISION.
+        AA-START.
+            OPEN INPUT EMPLOYEE.
+            OPEN INPUT DEPT-FILE.
+            DISPLAY "======= EMPLOYEE / DEPARTMENT REPORT =======".
+        BB-READ.
+            READ DEPT-FILE AT END GO TO ZZ-END.
+            ADD 1 TO WS-RECORDS-READ.
+            IF PERS-NUM3 > 999
+                DISPLAY "** EXCEPTION ** PERS-NUM " PERS-NUM3
+                    " EXCEEDS EID RANGE, SKIPPING"
+                ADD 1 TO WS-RECORDS-UNMATCHED
+                GO TO BB-READ
+            END-IF.
+            MOVE PERS-NUM3 TO WS-LOOKUP-EID.
+            MOVE WS-LOOKUP-EID TO EID.
+            READ EMPLOYEE
+                INVALID KEY
+                DISPLAY "NO EMPLOYEE FOUND FOR PERS-NUM " PERS-NUM3
+            END-READ.
+            IF WS-EMP-STATUS = "00"
+                ADD 1 TO WS-RECORDS-MATCHED
+                DISPLAY "EID: " EID " NAME: " NAME " GRADE: " GRADE
+                DISPLAY "  SALARY: " SALARY " DEPART: " DEPART3
+                    " UNIT: " UNIT3 " YEARS-SERVICE: " YEAR-SERV3
+                DISPLAY "--------------------------------------"
+            ELSE
+                ADD 1 TO WS-RECORDS-UNMATCHED
+            END-IF.
+            GO TO BB-READ.
+        ZZ-END.
+            DISPLAY "======= REPORT TOTALS =======".
+            DISPLAY "DEPARTMENT RECORDS READ: " WS-RECORDS-READ.
+            DISPLAY "MATCHED TO EMPLOYEE: " WS-RECORDS-MATCHED.
+            DISPLAY "UNMATCHED: " WS-RECORDS-UNMATCHED.
+            CLOSE EMPLOYEE.
+            CLOSE DEPT-FILE.
+            STOP RUN.
