@@ -17,13 +17,19 @@
         WORKING-STORAGE SECTION.
         01 REC0.
           03 IN-ACCOUNT PIC S9(4).
+        01 WS-ACCT-VALUE     PIC S9(6).
+        01 WS-ACCT-THRESHOLD PIC S9(6) VALUE 110.
+        01 WS-ACCT-VALID     PIC X.
         PROCEDURE DIVISION.
         PARA-BRANCH.
         DISPLAY "PLEASE ENTER A NUMBER (-1 TO END)".
         ACCEPT IN-ACCOUNT.
         DISPLAY "IN-ACCOUNT is " IN-ACCOUNT.
         IF IN-ACCOUNT = -1 GO TO PARA-END.
-		IF IN-ACCOUNT IS NUMERIC AND IN-ACCOUNT > 110
+		MOVE IN-ACCOUNT TO WS-ACCT-VALUE.
+		CALL "ACCTVAL" USING WS-ACCT-VALUE WS-ACCT-THRESHOLD
+			WS-ACCT-VALID.
+		IF WS-ACCT-VALID = "Y"
 			GO TO PARA-VALID
 		ELSE
           DISPLAY "The field is NOT valid".
