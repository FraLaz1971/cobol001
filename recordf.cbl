@@ -1,113 +1,252 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. RECORDF. 
+        PROGRAM-ID. RECORDF.
         AUTHOR. Francesco Lazzarotto.
-        INSTALLATION. OK. 
-        DATE-WRITTEN. 04/01/2026. 
-        DATE-COMPILED. 04/01/2026. 
+        INSTALLATION. OK.
+        DATE-WRITTEN. 04/01/2026.
+        DATE-COMPILED. 04/01/2026.
         SECURITY. free.
       * THIS PROGRAM READS SOME RECORDS FROM A FILE AND VALIDATE THEM.
-        ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. Lenovo Linux. 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Lenovo Linux.
         OBJECT-COMPUTER. Lenovo Linux.
-        INPUT-OUTPUT SECTION. 
+        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-			SELECT IN-FILE ASSIGN TO "records.dat"
-              ORGANIZATION IS SEQUENTIAL 
+            SELECT IN-FILE ASSIGN TO "records.dat"
+              ORGANIZATION IS SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-        DATA DIVISION. 
-			FILE SECTION. 
-			FD IN-FILE.
-			01 RIN-REC.
-				03 RIN-TYPE   PIC XX.
-				03 RIN-AMOUNT PIC S9(6).
-				03 RIN-QTY    PIC 99.
-				03 RIN-CODE   PIC X.
-				03 FILLER     PIC X.
+            SELECT VALID-FILE ASSIGN TO "valid_recs.dat".
+            SELECT REJECTED-FILE ASSIGN TO "rejected_recs.dat".
+            SELECT CHECKPOINT-FILE ASSIGN TO "recordf.ckp"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKP-STATUS.
+            SELECT NIGHTLY-SUMMARY-FILE ASSIGN TO "nightly_summary.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SUM-STATUS.
+            SELECT HISTORY-FILE ASSIGN TO WS-HISTORY-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD IN-FILE.
+        01 RIN-REC.
+            03 RIN-TYPE   PIC XX.
+            03 RIN-AMOUNT PIC S9(6).
+            03 RIN-QTY    PIC 99.
+            03 RIN-CODE   PIC X.
+            03 FILLER     PIC X.
+        FD VALID-FILE.
+        01 VALID-REC.
+            03 VOUT-TYPE   PIC XX.
+            03 VOUT-AMOUNT PIC S9(6).
+            03 VOUT-QTY    PIC 99.
+            03 VOUT-CODE   PIC X.
+            03 VOUT-LF     PIC X.
+        FD REJECTED-FILE.
+        01 REJECTED-REC.
+            03 ROUT-TYPE   PIC XX.
+            03 ROUT-AMOUNT PIC S9(6).
+            03 ROUT-QTY    PIC 99.
+            03 ROUT-CODE   PIC X.
+            03 ROUT-LF     PIC X.
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-REC.
+            03 CKP-RECORDS-READ    PIC 9(6).
+            03 CKP-RECORDS-VALID   PIC 9(6).
+            03 CKP-RECORDS-INVALID PIC 9(6).
+            03 CKP-VALID-AMOUNT-TOTAL PIC S9(8).
+        FD NIGHTLY-SUMMARY-FILE.
+        01 SUMMARY-REC             PIC X(80).
+        FD HISTORY-FILE.
+        01 HISTORY-REC             PIC X(60).
         WORKING-STORAGE SECTION.
         01 IN-REC.
-			03 IN-TYPE PIC XX.
-			03 IN-AMOUNT PIC S9(6).
-			03 IN-QTY PIC 99.
-			03 IN-CODE PIC X.
-			03 FILLER PIC X.
-		01 FLAG1 PIC 9 VALUE 0.
-		01 FLAG2 PIC 9 VALUE 0.
-		01 FLAG3 PIC 9 VALUE 0.
-		01 FLAG4 PIC 9 VALUE 0.
-		01 CONT1 PIC 9 VALUE 0.
-		01 CONT2 PIC 9 VALUE 0.
-		PROCEDURE DIVISION.
-        AA-START. 
-            OPEN INPUT IN-FILE. 
-		BB-READ.
-			READ IN-FILE AT END GO TO PARA-END.
-			MOVE RIN-TYPE TO IN-TYPE.
-			MOVE RIN-AMOUNT TO IN-AMOUNT.
-			MOVE RIN-QTY TO IN-QTY.
-			MOVE RIN-CODE TO IN-CODE.
-		PARA-IN.
-		  DISPLAY "-------------------------".
-          DISPLAY IN-REC.
-          DISPLAY "IN-TYPE is " IN-TYPE.
-          DISPLAY "IN-AMOUNT is " IN-AMOUNT.
-          DISPLAY "IN-QTY is " IN-QTY.
-          DISPLAY "IN-CODE is " IN-CODE.
-		CC-VALIDATE.
-			MOVE 0 TO CONT1.
-			MOVE 0 TO CONT2.
-			MOVE 0 TO FLAG1.
-			MOVE 0 TO FLAG2.
-			MOVE 0 TO FLAG3.
-			MOVE 0 TO FLAG4.
-			INSPECT IN-TYPE 
-            TALLYING CONT1 for ALL
-                             "EF".
-			INSPECT IN-TYPE 
-            TALLYING CONT2 for ALL
-                             "XY".
-			DISPLAY "CONT1 = " CONT1.
-			DISPLAY "CONT2 = " CONT2.
-            IF CONT1 = 1 OR
-               CONT2 = 1
-               MOVE 1 TO FLAG1.
-			DISPLAY "FLAG1 = " FLAG1.
-            IF IN-AMOUNT IS NUMERIC AND
-               IN-AMOUNT > 0
-               MOVE 1 TO FLAG2.
-			DISPLAY "FLAG2 = " FLAG2.
-			IF IN-QTY IS NUMERIC AND
-			   IN-QTY > 10
-               MOVE 1 TO FLAG3.
-			DISPLAY "FLAG3 = " FLAG3.
-            IF IN-CODE = "1"  OR
-               IN-CODE = "2"  OR            
-               IN-CODE = "3"  OR            
-               IN-CODE = "4"            
-               MOVE 1 TO FLAG4.
-			DISPLAY "FLAG4 = " FLAG4.
-			IF FLAG1 = 1 AND
-			   FLAG2 = 1 AND
-			   FLAG3 = 1 AND
-			   FLAG4 = 1
-			   GO TO AA-VALID
-			ELSE
-			   GO TO ZZ-INVALID
-      *   DISPLAY "IN-TYPE is " IN-TYPE.
-      *   DISPLAY "IN-AMOUNT is " IN-AMOUNT.
-      *   DISPLAY "IN-QTY is " IN-QTY.
-      *   DISPLAY "IN-CODE is " IN-CODE.
-		  DISPLAY "-------------------------".
-		  ZZ-INVALID.
-			   DISPLAY "RECORD IS NOT VALID".
-			   GO TO BB-READ.
-		  AA-VALID.
-			   DISPLAY "RECORD IS VALID"
-			   GO TO BB-READ.
-		PARA-END.
-		  DISPLAY "PROGRAM ENDED: EXITING".
-            CLOSE IN-FILE. 
-		STOP RUN.
+            03 IN-TYPE PIC XX.
+            03 IN-AMOUNT PIC S9(6).
+            03 IN-QTY PIC 99.
+            03 IN-CODE PIC X.
+            03 FILLER PIC X.
+        01 FLAG1 PIC 9 VALUE 0.
+        01 FLAG2 PIC 9 VALUE 0.
+        01 FLAG3 PIC 9 VALUE 0.
+        01 FLAG4 PIC 9 VALUE 0.
+        01 CONT1 PIC 9 VALUE 0.
+        01 CONT2 PIC 9 VALUE 0.
+        01 WS-RECORDS-READ    PIC 9(6) VALUE 0.
+        01 WS-RECORDS-VALID   PIC 9(6) VALUE 0.
+        01 WS-RECORDS-INVALID PIC 9(6) VALUE 0.
+        01 WS-VALID-AMOUNT-TOTAL PIC S9(8) VALUE 0.
+        01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+        01 WS-RESTART-COUNT       PIC 9(6) VALUE 0.
+        01 WS-CKP-STATUS          PIC XX.
+        01 WS-ACCT-VALUE     PIC S9(6).
+        01 WS-ACCT-THRESHOLD PIC S9(6) VALUE 0.
+        01 WS-ACCT-VALID     PIC X.
+        01 WS-SUM-STATUS     PIC XX.
+        01 WS-HIST-STATUS    PIC XX.
+        01 WS-HISTORY-FILE-NAME PIC X(30).
+        01 WS-RUN-DATE.
+            03 WS-RUN-YYYY   PIC 9(4).
+            03 WS-RUN-MM     PIC 9(2).
+            03 WS-RUN-DD     PIC 9(2).
+        01 WS-RUN-MODE       PIC X VALUE "S".
+        PROCEDURE DIVISION.
+        AA-START.
+            DISPLAY "RUN MODE: VALIDATE-ONLY (V) OR -AND-SPLIT (S)? ".
+            ACCEPT WS-RUN-MODE.
+            IF WS-RUN-MODE NOT = "V" AND WS-RUN-MODE NOT = "v"
+                MOVE "S" TO WS-RUN-MODE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+            PERFORM HA-READ-CHECKPOINT.
+            OPEN INPUT IN-FILE.
+            IF WS-RUN-MODE = "S"
+                IF WS-RESTART-COUNT > 0
+                    OPEN EXTEND VALID-FILE
+                    OPEN EXTEND REJECTED-FILE
+                ELSE
+                    OPEN OUTPUT VALID-FILE
+                    OPEN OUTPUT REJECTED-FILE
+                END-IF
+                STRING "valid_history_" WS-RUN-YYYY WS-RUN-MM WS-RUN-DD
+                    ".dat" DELIMITED BY SIZE INTO WS-HISTORY-FILE-NAME
+                IF WS-RESTART-COUNT > 0
+                    OPEN EXTEND HISTORY-FILE
+                    IF WS-HIST-STATUS NOT = "00"
+                        OPEN OUTPUT HISTORY-FILE
+                    END-IF
+                ELSE
+                    OPEN OUTPUT HISTORY-FILE
+                END-IF
+            END-IF.
+            IF WS-RESTART-COUNT > 0
+                PERFORM HB-SKIP-PROCESSED
+            END-IF.
+        BB-READ.
+            READ IN-FILE AT END GO TO PARA-END.
+            ADD 1 TO WS-RECORDS-READ.
+            MOVE RIN-TYPE TO IN-TYPE.
+            MOVE RIN-AMOUNT TO IN-AMOUNT.
+            MOVE RIN-QTY TO IN-QTY.
+            MOVE RIN-CODE TO IN-CODE.
+        PARA-IN.
+            DISPLAY "-------------------------".
+            DISPLAY IN-REC.
+            DISPLAY "IN-TYPE is " IN-TYPE.
+            DISPLAY "IN-AMOUNT is " IN-AMOUNT.
+            DISPLAY "IN-QTY is " IN-QTY.
+            DISPLAY "IN-CODE is " IN-CODE.
+        CC-VALIDATE.
+            COPY "recvalid.cpy".
+            IF FLAG1 = 1 AND
+               FLAG2 = 1 AND
+               FLAG3 = 1 AND
+               FLAG4 = 1
+               GO TO AA-VALID
+            ELSE
+               GO TO ZZ-INVALID.
+          DISPLAY "-------------------------".
+          ZZ-INVALID.
+               ADD 1 TO WS-RECORDS-INVALID.
+               DISPLAY "RECORD IS NOT VALID".
+               IF FLAG1 = 0
+                   DISPLAY "  REASON: IN-TYPE IS NOT EF OR XY".
+               IF FLAG2 = 0
+                   DISPLAY "  REASON: IN-AMOUNT IS NOT NUMERIC/POSITIVE".
+               IF FLAG3 = 0
+                   DISPLAY "  REASON: IN-QTY IS NOT NUMERIC/>10".
+               IF FLAG4 = 0
+                   DISPLAY "  REASON: IN-CODE IS NOT 1, 2, 3 OR 4".
+               MOVE IN-TYPE TO ROUT-TYPE.
+               MOVE IN-AMOUNT TO ROUT-AMOUNT.
+               MOVE IN-QTY TO ROUT-QTY.
+               MOVE IN-CODE TO ROUT-CODE.
+               MOVE FUNCTION CHAR(11) TO ROUT-LF.
+               IF WS-RUN-MODE = "S"
+                   WRITE REJECTED-REC
+               END-IF.
+               PERFORM HC-CHECKPOINT-IF-DUE.
+               GO TO BB-READ.
+          AA-VALID.
+               ADD 1 TO WS-RECORDS-VALID.
+               ADD IN-AMOUNT TO WS-VALID-AMOUNT-TOTAL.
+               DISPLAY "RECORD IS VALID"
+               MOVE IN-TYPE TO VOUT-TYPE.
+               MOVE IN-AMOUNT TO VOUT-AMOUNT.
+               MOVE IN-QTY TO VOUT-QTY.
+               MOVE IN-CODE TO VOUT-CODE.
+               MOVE FUNCTION CHAR(11) TO VOUT-LF.
+               IF WS-RUN-MODE = "S"
+                   WRITE VALID-REC
+                   MOVE VALID-REC TO HISTORY-REC
+                   WRITE HISTORY-REC
+               END-IF.
+               PERFORM HC-CHECKPOINT-IF-DUE.
+               GO TO BB-READ.
+        HA-READ-CHECKPOINT.
+            MOVE 0 TO WS-RESTART-COUNT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKP-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE CKP-RECORDS-READ TO WS-RESTART-COUNT
+                        MOVE CKP-RECORDS-VALID TO WS-RECORDS-VALID
+                        MOVE CKP-RECORDS-INVALID TO WS-RECORDS-INVALID
+                        MOVE CKP-VALID-AMOUNT-TOTAL TO
+                            WS-VALID-AMOUNT-TOTAL
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+        HB-SKIP-PROCESSED.
+            DISPLAY "RESUMING: SKIPPING " WS-RESTART-COUNT
+                " ALREADY-PROCESSED RECORDS".
+            PERFORM WS-RESTART-COUNT TIMES
+                READ IN-FILE AT END GO TO PARA-END
+                ADD 1 TO WS-RECORDS-READ
+            END-PERFORM.
+        HC-CHECKPOINT-IF-DUE.
+            IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+                OPEN OUTPUT CHECKPOINT-FILE
+                MOVE WS-RECORDS-READ TO CKP-RECORDS-READ
+                MOVE WS-RECORDS-VALID TO CKP-RECORDS-VALID
+                MOVE WS-RECORDS-INVALID TO CKP-RECORDS-INVALID
+                MOVE WS-VALID-AMOUNT-TOTAL TO CKP-VALID-AMOUNT-TOTAL
+                WRITE CHECKPOINT-REC
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+        HE-WRITE-NIGHTLY-SUMMARY.
+            OPEN EXTEND NIGHTLY-SUMMARY-FILE.
+            IF WS-SUM-STATUS NOT = "00"
+                OPEN OUTPUT NIGHTLY-SUMMARY-FILE
+            END-IF.
+            MOVE SPACES TO SUMMARY-REC.
+            STRING "DATE=" WS-RUN-YYYY WS-RUN-MM WS-RUN-DD
+                " RECORDF READ=" WS-RECORDS-READ
+                " VALID=" WS-RECORDS-VALID
+                " INVALID=" WS-RECORDS-INVALID
+                DELIMITED BY SIZE INTO SUMMARY-REC.
+            WRITE SUMMARY-REC.
+            CLOSE NIGHTLY-SUMMARY-FILE.
+        PARA-END.
+          DISPLAY "========= CONTROL TOTALS =========".
+          DISPLAY "RECORDS READ: " WS-RECORDS-READ.
+          DISPLAY "RECORDS VALID: " WS-RECORDS-VALID.
+          DISPLAY "RECORDS INVALID: " WS-RECORDS-INVALID.
+          DISPLAY "VALID AMOUNT TOTAL: " WS-VALID-AMOUNT-TOTAL.
+          DISPLAY "PROGRAM ENDED: EXITING".
+          PERFORM HE-WRITE-NIGHTLY-SUMMARY.
+            CLOSE IN-FILE.
+            IF WS-RUN-MODE = "S"
+                CLOSE VALID-FILE
+                CLOSE REJECTED-FILE
+                CLOSE HISTORY-FILE
+            END-IF.
+            MOVE 0 TO CKP-RECORDS-READ CKP-RECORDS-VALID
+                CKP-RECORDS-INVALID CKP-VALID-AMOUNT-TOTAL.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+        STOP RUN.
       * IN-TYPE must contain EF or XY.
       * IN-AMOUNT must be numeric and positive.
       * IN-QTY must be numeric and greater than 10.
